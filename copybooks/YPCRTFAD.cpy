@@ -0,0 +1,12 @@
+      *================================================================*
+      *   TABELLA GEP FAD CONTENENTE PER TIPOLOGIA RAPPORTO ALCUNI
+      *   DATI RELATIVI ALLA COMPILAZIONE DEL TRACCIATO D50
+      *================================================================*
+       01  YPCRTFAD-DATI.
+           05  TFAD-DESCRIZIONE          PIC X(40).
+           05  TFAD-D-DCD-ENTE-4LIV      PIC X(05).
+           05  TFAD-D-DCD-TIP-PART       PIC X(09).
+           05  TFAD-D-DCD-FLG-SEL-TIP-OPE PIC X(02).
+           05  TFAD-D-DCD-PRV-LAV        PIC X(03).
+           05  TFAD-D-DCD-COD-CONT       PIC X(08).
+           05  FILLER                    PIC X(1933).
