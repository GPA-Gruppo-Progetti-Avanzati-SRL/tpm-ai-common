@@ -0,0 +1,23 @@
+      *================================================================*
+      *   COPY PER IL REPERIMENTO DEI DATI ANAGRAFICI (ACS108)
+      *================================================================*
+       05  L-ACS108-ARG.
+           10  L-ACS108-I-BANCA          PIC 9(05).
+           10  L-ACS108-I-TIPO-RICH      PIC X(01).
+           10  L-ACS108-I-DATA-RIF       PIC 9(08).
+           10  L-ACS108-I-SERVIZIO       PIC X(03).
+           10  L-ACS108-I-NUMERO         PIC X(12).
+           10  L-ACS108-I-NUMERO-X       REDEFINES L-ACS108-I-NUMERO
+                                         PIC X(12).
+           10  L-ACS108-I-FILIALE        PIC X(05).
+           10  L-ACS108-RET-CODE         PIC 9(04).
+           10  L-ACS108-COGNOME          PIC X(30).
+           10  L-ACS108-NOME             PIC X(30).
+           10  L-ACS108-RAGSOC-1         PIC X(60).
+           10  L-ACS108-PARTITA-IVA      PIC X(11).
+           10  L-ACS108-COD-FISCALE      PIC X(16).
+           10  L-ACS108-IND-SEDE-LEG     PIC X(35).
+           10  L-ACS108-CAP-SEDE-LEG     PIC X(05).
+           10  L-ACS108-LOC-SEDE-LEG     PIC X(30).
+           10  L-ACS108-PROV-SEDE-LEG    PIC X(02).
+           10  L-ACS108-NAZ-SEDE-LEG     PIC X(04).
