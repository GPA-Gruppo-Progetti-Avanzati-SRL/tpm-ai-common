@@ -0,0 +1,8 @@
+      *================================================================*
+      *   TRACCIATO PER ROUTINE DI UTILITY GESTIONE DATE
+      *================================================================*
+       01  YYCWUTDA.
+           05  YYCWUTDA-DATA-CORRENTE    OCCURS 3 TIMES
+                                         PIC X(08).
+           05  YYCWUTDA-FLAG-SCELTA      PIC 9(01).
+           05  YYCWUTDA-FLAG-ERRORE      PIC 9(02).
