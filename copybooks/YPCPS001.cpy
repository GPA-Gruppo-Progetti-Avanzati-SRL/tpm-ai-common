@@ -0,0 +1,8 @@
+      *================================================================*
+      *   ROUTINE DI SCRITTURA RIGA SU STAMPA ST
+      *================================================================*
+       SCRIVI-ST.
+           WRITE REC-ST                  FROM YPCWS001-RIGA
+           .
+       EX-SCRIVI-ST.
+           EXIT.
