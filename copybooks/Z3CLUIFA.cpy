@@ -0,0 +1,12 @@
+      *================================================================*
+      *   COPY X RECUPERO PAN II, SALDO E CAPACITA' NOMINALE CARTA
+      *================================================================*
+       01  Z3CLUIFA.
+           05  Z3CLUIFA-IN-FUNZ             PIC X(03).
+           05  Z3CLUIFA-IN-ID-REALE         PIC X(16).
+           05  Z3CLUIFA-OU-RET-CODE         PIC X(03).
+           05  Z3CLUIFA-OU-DESCR-ERR        PIC X(40).
+           05  Z3CLUIFA-OU-RIFE-ERR         PIC X(10).
+           05  Z3CLUIFA-OU-PAN-II-TR        PIC X(16).
+           05  Z3CLUIFA-OU-SALDO-DISP       PIC S9(13)V99 COMP-3.
+           05  Z3CLUIFA-OU-CAP-NOMIN        PIC S9(13)V99 COMP-3.
