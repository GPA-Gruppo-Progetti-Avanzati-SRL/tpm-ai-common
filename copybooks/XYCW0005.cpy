@@ -0,0 +1,6 @@
+      *================================================================*
+      *   COPY PER ROUTINE XYRC0005 - GESTIONE ABEND
+      *================================================================*
+       01  XYCW0005-AREA.
+           05  XYCW0005-PGM-ABEND          PIC X(08).
+           05  XYCW0005-COD-ABEND          PIC X(04).
