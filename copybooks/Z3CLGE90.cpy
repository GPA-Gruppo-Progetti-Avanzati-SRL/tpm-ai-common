@@ -0,0 +1,20 @@
+      *================================================================*
+      *   AREA PASSAGGIO DATI PER PGM Z3BCGE90 (GESTIONE PAN)
+      *================================================================*
+       01  Z3CLGE90.
+           05  Z3CLGE90-PAN                 PIC X(19).
+           05  Z3CLGE90-ID-GENERICO         PIC X(19).
+           05  Z3CLGE90-FUNZ                PIC X(03).
+           05  Z3CLGE90-RET-CODE            PIC X(02).
+               88  Z3CLGE90-OK                    VALUE '00'.
+               88  Z3CLGE90-PAN-SPACE             VALUE '01'.
+               88  Z3CLGE90-PAN-NON-TROVATO       VALUE '02'.
+           05  Z3CLGE90-SQLCODE             PIC S9(09) COMP-3.
+           05  Z3CLGE90-CLE-PAN-III         PIC X(19).
+           05  Z3CLGE90-CLE-TIPO-CARTA      PIC X(02).
+           05  Z3CLGE90-CLE-CONTO           PIC X(12).
+           05  Z3CLGE90-CLE-FILIALE         PIC X(04).
+           05  Z3CLGE90-CLE-CATEG-CONTO     PIC X(04).
+           05  Z3CLGE90-CLE-NDG             PIC X(12).
+           05  Z3CLGE90-CLE-TIPO-DISP       PIC X(04).
+           05  Z3CLGE90-CLE-COD-PROD        PIC X(04).
