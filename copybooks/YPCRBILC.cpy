@@ -0,0 +1,13 @@
+      *================================================================*
+      *   TRACCIATO FLUSSO OUT BILL CCB
+      *================================================================*
+       01  YPCRBILC-REC.
+           05  YPCRBILC-SOCIETA                  PIC X(04).
+           05  YPCRBILC-CONTRATTO-PROVIDER       PIC X(20).
+           05  YPCRBILC-IMPORTO                  PIC S9(13)V99 COMP-3.
+           05  YPCRBILC-DARE-AVERE                PIC X(01).
+           05  YPCRBILC-CODICE-IVA               PIC X(02).
+           05  YPCRBILC-PRODOTTO                 PIC X(03).
+           05  YPCRBILC-OMOLOGAZIONE             PIC X(01).
+           05  YPCRBILC-UNIVERSALE-NONUNIVERS    PIC X(01).
+           05  FILLER                            PIC X(244).
