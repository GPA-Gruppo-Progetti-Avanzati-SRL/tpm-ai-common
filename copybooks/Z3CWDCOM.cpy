@@ -0,0 +1,8 @@
+      *================================================================*
+      *   AREA RICHIAMO MODULI DI CARD - DATI COMUNI
+      *================================================================*
+       01  Z3CWDCOM.
+           05  Z3CWDCOM-FUNZIONE            PIC X(03).
+           05  Z3CWDCOM-NOME-PGM            PIC X(08).
+           05  Z3CWDCOM-RET-CODE            PIC X(03).
+           05  Z3CWDCOM-DATI-COMUNI         PIC X(50).
