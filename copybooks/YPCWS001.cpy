@@ -0,0 +1,5 @@
+      *================================================================*
+      *   UTILITY PER STAMPA ELAB/CALCOLO DATE/ERRORI VSAM
+      *================================================================*
+       01  YPCWS001-TEST-1               PIC X(132).
+       01  YPCWS001-RIGA                 PIC X(132).
