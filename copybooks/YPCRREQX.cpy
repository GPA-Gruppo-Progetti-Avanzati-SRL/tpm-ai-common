@@ -0,0 +1,24 @@
+      *================================================================*
+      *   AREA PASSAGGIO DATI PER PGM YPBCREQD
+      *================================================================*
+       01  YPCRREQX.
+           05  YPCRREQX-C-TIPO-REC       PIC X(01).
+           05  YPCRREQX-C-NUM-TRAN       PIC 9(08).
+           05  YPCRREQX-C-TOTALE-IMP     PIC S9(13)V99 COMP-3.
+           05  YPCRREQX-DESC             PIC X(140).
+           05  FILLER                    PIC X(190).
+      *
+       01  YPCRREQX-DETTAGLIO REDEFINES YPCRREQX.
+           05  YPCRREQX-D-TIPO-REC       PIC X(01).
+           05  YPCRREQX-D-IBAN-DEST      PIC X(27).
+           05  YPCRREQX-D-IMPO-MOV       PIC S9(13)V99 COMP-3.
+           05  YPCRREQX-D-PAYMENT-UID    PIC X(18).
+           05  YPCRREQX-D-ID-MANDATO     PIC X(35).
+           05  YPCRREQX-D-DATA-ATT-MANDATO PIC X(08).
+           05  YPCRREQX-D-RAGI-SOC       PIC X(60).
+           05  YPCRREQX-D-CODICE-FISC-DEB PIC X(16).
+           05  YPCRREQX-D-INDIRIZZO      PIC X(35).
+           05  YPCRREQX-D-CAP            PIC X(05).
+           05  YPCRREQX-D-LOC            PIC X(30).
+           05  YPCRREQX-D-PROV           PIC X(02).
+           05  YPCRREQX-D-NAZ            PIC X(04).
