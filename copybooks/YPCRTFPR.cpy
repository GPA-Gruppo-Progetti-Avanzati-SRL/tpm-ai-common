@@ -0,0 +1,7 @@
+      *================================================================*
+      *   TABELLA GEP FPR - PARAM.CONTABILI PER COEC DI POS PAGOPA
+      *   MONOENTE
+      *================================================================*
+       01  YPCRTFPR-DATI.
+           05  TFPR-PERCENTUALE-POSTE    PIC 9(04)V9(02).
+           05  FILLER                    PIC X(1994).
