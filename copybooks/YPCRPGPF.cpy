@@ -0,0 +1,66 @@
+      *================================================================*
+      *   TRACCIATO FILE PGPF INPUT (TESTA/DATI/CODA)
+      *================================================================*
+       01  YPCRPGPF-WORK                 PIC X(2000).
+      *
+       01  YPCRPGPF    REDEFINES YPCRPGPF-WORK.
+           05  PGPFH-MSG-TYPE-ID         PIC X(04).
+           05  PGPFH-FUNCT-CODE         PIC X(03).
+           05  PGPFH-ACTION-CODE        PIC X(01).
+           05  PGPFH-MSG-NUMBER         PIC 9(09).
+           05  PGPFH-DATE-TIME-CRE      PIC X(14).
+           05  PGPF-MSG-TYPE-ID         PIC X(04).
+           05  PGPF-FUNCT-CODE          PIC X(03).
+           05  PGPF-ACQ-ID-CODE         PIC X(15).
+           05  PGPF-BANK-ACC-TYP        PIC X(15).
+           05  PGPF-BANK-ACCOUNT        PIC X(34).
+           05  PGPF-PAYMT-TYPE          PIC X(03).
+           05  PGPF-DB-CR-FLAG          PIC X(01).
+           05  PGPF-PAYMT-TOT           PIC S9(13)V99 COMP-3.
+           05  PGPF-PAYEMT-UID          PIC X(18).
+           05  PGPF-SRC-COD-IND         PIC X(03).
+           05  PGPF-BRAND-CODE          PIC X(04).
+           05  PGPF-PAYMT-CYCL          PIC X(02).
+           05  PGPF-BILL-CURR-CODE      PIC X(03).
+           05  PGPF-LEVEL-PAY-CODE      PIC X(02).
+           05  PGPF-ME-ID-CODE          PIC X(15).
+           05  PGPF-ME-ID-CODE-200      PIC X(15).
+           05  PGPF-NICKNAME            PIC X(40).
+           05  PGPF-NAME                PIC X(60).
+           05  PGPF-ACCT-OWNER-NAM      PIC X(60).
+           05  PGPF-BILLING-FLAG        PIC X(01).
+           05  PGPF-SUPPRESS-CODE       PIC X(01).
+           05  PGPF-PAYMENT-SCHEME      PIC X(03).
+           05  PGPF-PAYMENT-SCHEME-200  PIC X(03).
+           05  PGPF-VAT-NUMBER          PIC X(16).
+           05  PGPF-VAT-NUMBER-200      PIC X(16).
+           05  PGPF-PAYM-REAS-200       PIC X(40).
+           05  PGPF-UNIT-AMOUNT-DEVICE-200 PIC S9(13)V99 COMP-3.
+           05  PGPF-DEVIS-TOTAL-NUMBER-200 PIC 9(09).
+           05  PGPF-REFER-PERIOD-DATE-200  PIC X(08).
+           05  PGPF-PAYMT-GEN-DATE      PIC X(14).
+           05  PGPF-BUSINESS-DATE       PIC X(08).
+           05  PGPF-VALUE-DATE          PIC X(08).
+      *        ---- DATI SUMMARY FUNCTION CODE 301 ----
+           05  PGPF-SUMMARY-UID-301     PIC X(18).
+           05  PGPF-FUNCT-CODE-301      PIC X(03).
+           05  PGPF-PAYEMT-UID-301      PIC X(18).
+           05  PGPF-SRC-COD-IND-301     PIC X(03).
+           05  PGPF-BRAND-CODE-301      PIC X(04).
+           05  PGPF-BANK-ACC-TYP-301    PIC X(15).
+           05  PGPF-PAYMT-TYPE-301      PIC X(03).
+           05  PGPF-PAYMT-CYCL-301      PIC X(02).
+           05  PGPF-DB-CR-FLAG-301      PIC X(01).
+           05  PGPF-PAYMT-TOT-301       PIC S9(13)V99 COMP-3.
+           05  PGPF-BILL-CURR-CODE-301  PIC X(03).
+           05  PGPF-BANK-ACCOUNT-301    PIC X(34).
+           05  PGPF-LEVEL-PAY-CODE-301  PIC X(02).
+           05  PGPF-ME-ID-CODE-301      PIC X(15).
+           05  PGPF-NAME-301            PIC X(60).
+           05  PGPF-BILLING-FLAG-301    PIC X(01).
+           05  PGPF-SUPPRESS-CODE-301   PIC X(01).
+           05  PGPF-BATCH-ID-301        PIC X(18).
+           05  FILLER                   PIC X(1200).
+      *
+       01  YPCRPGPF-TRAILER REDEFINES YPCRPGPF-WORK
+                                         PIC X(2000).
