@@ -0,0 +1,29 @@
+      *================================================================*
+      *   TABELLA GEP "PI " - CAUSALI/CODICI OPERATORE PER MOVIMENTI
+      *   SMAC (OLI-NW-xxx) E TABELLA CAUSALI OPERATORE (OLI-AE-xxx)
+      *================================================================*
+       01  YPCRTPI.
+           05  YPCRTPI-KEY.
+               10  YPCRTPI-COD              PIC X(03).
+               10  YPCRTPI-COD-VAR          PIC X(03).
+               10  YPCRTPI-KEY-TAB          PIC X(24).
+               10  YPCRTPI-KEY-SMAC REDEFINES
+                   YPCRTPI-KEY-TAB          PIC X(04).
+           05  YPCRTPI-OLI-NW-CAU-ADD       PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-ACC       PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-COM       PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-COM-ACC   PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-ADD-P     PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-ACC-P     PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-COM-P     PIC X(10).
+           05  YPCRTPI-OLI-NW-CAU-COM-ACC-P PIC X(10).
+           05  YPCRTPI-PGPF-BANK-ACC-TYP    PIC X(15).
+           05  YPCRTPI-PGPF-PAYMT-TYPE      PIC X(03).
+           05  YPCRTPI-FLAG-TIPO-POS        PIC X(01).
+           05  YPCRTPI-OLI-AE-TAB OCCURS 20 TIMES.
+               10  YPCRTPI-OLI-AE-PROVENIENZA  PIC X(02).
+               10  YPCRTPI-OLI-AE-CAUSALE-ADD  PIC X(10).
+               10  YPCRTPI-OLI-AE-CODOPE-ADD   PIC X(04).
+               10  YPCRTPI-OLI-AE-CAUSALE-ACC  PIC X(10).
+               10  YPCRTPI-OLI-AE-CODOPE-ACC   PIC X(04).
+           05  FILLER                       PIC X(700).
