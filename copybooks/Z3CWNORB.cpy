@@ -0,0 +1,4 @@
+      *================================================================*
+      *   NOMI ROUTINE BATCH (PROGRAMMI CALLATI)
+      *================================================================*
+       01  Z3CWNORB-SPO2-TAB-GEPW           PIC X(08) VALUE 'Z3BSPO2'.
