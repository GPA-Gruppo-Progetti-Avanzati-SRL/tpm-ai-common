@@ -0,0 +1,9 @@
+      *================================================================*
+      *   COMMAREA MODULO DI INCCIRY CONTO CORRENTE
+      *================================================================*
+       01  PPTCINCC.
+           05  INCC-CV20.
+               10  INCC-CV20-RAPPORT         PIC X(12).
+               10  INCC-CV20-FILIALE         PIC X(05).
+               10  INCC-CV20-CATRAPP         PIC X(02).
+           05  INCC-RETCODE                  PIC X(02).
