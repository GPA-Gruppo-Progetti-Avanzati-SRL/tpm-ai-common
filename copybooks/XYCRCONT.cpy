@@ -0,0 +1,54 @@
+      *================================================================*
+      *   TRACCIATO FLUSSO CONTABILE NORMALIZZATO
+      *================================================================*
+       01  XYCRCONT.
+           05  XYCRCONT-COMPAGNIA           PIC X(02).
+           05  XYCRCONT-TIPO-MSG            PIC X(10).
+           05  XYCRCONT-SEGNO               PIC X(01).
+           05  XYCRCONT-FLAG-OLI            PIC X(02).
+           05  XYCRCONT-NUMMOVI-POSTE       PIC X(10).
+           05  XYCRCONT-COD-ABI             PIC X(05).
+           05  XYCRCONT-COD-GRUPPO          PIC 9(07).
+           05  XYCRCONT-PAN-2TRA            PIC X(19).
+           05  XYCRCONT-PAN-SUPERSIM        PIC X(19).
+           05  XYCRCONT-041-TERM-ID         PIC X(08).
+           05  XYCRCONT-RRN                 PIC X(12).
+           05  XYCRCONT-PAN-BCM             PIC X(19).
+           05  XYCRCONT-TIPO-CARTA          PIC X(02).
+           05  XYCRCONT-CC-CARTA            PIC X(12).
+           05  XYCRCONT-FILIALE             PIC X(05).
+           05  XYCRCONT-CATEGORIA           PIC X(04).
+           05  XYCRCONT-NDG                 PIC X(12).
+           05  XYCRCONT-IMPORTO             PIC S9(13)V99 COMP-3.
+           05  XYCRCONT-NR-DECIMALI-IMP     PIC 9(01).
+           05  XYCRCONT-DATA-OPERAZIONE     PIC 9(08).
+           05  XYCRCONT-TIME-OPERAZIONE     PIC 9(06).
+           05  XYCRCONT-CAUSALE-INTERNA     PIC X(10).
+           05  XYCRCONT-BUSINESS-CODE       PIC 9(04).
+           05  XYCRCONT-APPROVAL-CODE       PIC X(06).
+           05  XYCRCONT-ESERCENTE           PIC X(80).
+           05  XYCRCONT-NR-DECIMALI-COMM    PIC 9(01).
+           05  XYCRCONT-DATA-OLI            PIC 9(08).
+           05  XYCRCONT-TIME-OLI            PIC 9(06).
+           05  XYCRCONT-IMPORTO-OLI         PIC S9(13)V99 COMP-3.
+           05  XYCRCONT-DIV-ORIGINARIA      PIC X(03).
+           05  XYCRCONT-IMP-ORIGINARIA      PIC S9(13)V99 COMP-3.
+           05  XYCRCONT-COMMISSIONI         PIC S9(13)V99 COMP-3.
+           05  XYCRCONT-STAN                PIC 9(06).
+           05  XYCRCONT-FLAG-RISCHIO        PIC X(01).
+           05  XYCRCONT-TIPO-CONTO          PIC X(02).
+           05  XYCRCONT-PROG-FLUSSO         PIC 9(09).
+           05  XYCRCONT-DATA-FLUSSO         PIC 9(08).
+           05  XYCRCONT-TIPO-DISPOSITIVA    PIC X(04).
+           05  XYCRCONT-GRUPPO-ESERCENTI    PIC X(06).
+           05  XYCRCONT-COD-PROD            PIC X(04).
+           05  XYCRCONT-ARN                 PIC X(23).
+           05  XYCRCONT-022-POS-DCD         PIC X(04).
+           05  XYCRCONT-COD-CONV            PIC X(15).
+           05  XYCRCONT-IMP-FEES            PIC S9(13)V99 COMP-3.
+           05  XYCRCONT-TIPO-COD-ASS        PIC X(02).
+           05  XYCRCONT-COD-ACQUIRER        PIC X(11).
+           05  XYCRCONT-033-FORW-INST-ID    PIC X(11).
+           05  XYCRCONT-PAYEMT-UID          PIC X(35).
+           05  XYCRCONT-KEY-RANDOM-NUM      PIC X(20).
+           05  FILLER                       PIC X(150).
