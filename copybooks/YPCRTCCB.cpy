@@ -0,0 +1,9 @@
+      *================================================================*
+      *   TRACCIATO RECORD DELLA TABELLA GEP 'CCB'
+      *================================================================*
+       01  YPCRTCCB-DATI.
+           05  YPCRTCCB-RAPPORTO         PIC X(12).
+           05  YPCRTCCB-CAUSALE          PIC X(10).
+           05  YPCRTCCB-CODOPE           PIC X(10).
+           05  YPCRTCCB-IBAN             PIC X(27).
+           05  FILLER                    PIC X(1941).
