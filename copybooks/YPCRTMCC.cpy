@@ -0,0 +1,8 @@
+      *================================================================*
+      *   TABELLA GEP MCC - CATEGORIE MERCEOLOGICHE (MCC) PARAMETRICHE
+      *================================================================*
+       01  YPCRTMCC-DATI.
+           05  TMCC-MCC-PEDAGGI          PIC 9(04).
+           05  TMCC-MCC-CSD              PIC 9(04).
+           05  TMCC-MCC-ATM              PIC 9(04).
+           05  FILLER                    PIC X(1988).
