@@ -0,0 +1,32 @@
+      *================================================================*
+      *   TRACCIATO RECORD DCD
+      *================================================================*
+       05  VG0000R.
+           10  VG000-COD-SOC                PIC 9(02).
+           10  VG000-COD-ENTE-4LIV          PIC X(05).
+           10  VG000-COD-UFF                PIC X(02).
+           10  VG000-FLG-SEL-TIP-OPE        PIC X(02).
+           10  VG000-COD-TIP-PART           PIC X(09).
+           10  VG000-FLG-SGN                PIC X(01).
+           10  VG000-COD-CONT               PIC X(08).
+           10  VG000-COD-ENTE-4LIV-ORIG     PIC X(05).
+           10  VG000-COD-UFF-ORIG           PIC X(02).
+           10  VG000-CNT-PRG-MOV-PAR        PIC X(06).
+           10  VG000-DAT-CONTABILE-AUTO     PIC 9(06).
+           10  VG000-DAT-SCADENZA           PIC 9(08).
+           10  VG000-DAT-CHD                PIC 9(08).
+           10  VG000-COD-4LI-NEW-CHS        PIC X(05).
+           10  VG000-COD-UFF-NEW-CHS        PIC X(02).
+           10  VG000-DAT-VAL                PIC 9(08).
+           10  VG000-DAT-CAR                PIC 9(08).
+           10  VG000-DAT-EMI-EFF            PIC 9(08).
+           10  VG000-DAT-SCD-EFF            PIC 9(08).
+           10  VG000-DES-TT-MOV-PAR         PIC X(40).
+           10  VG000-IMP-MOV                PIC S9(13)V99 COMP-3.
+           10  VG000-COD-DIVISA             PIC X(03).
+           10  VG000-IMP-MOV-C              PIC S9(13)V99 COMP-3.
+           10  VG000-DAT-SOL                PIC 9(08).
+           10  VG000-COD-PRV-LAV            PIC X(03).
+           10  VG000-COD-PRV-SLV            PIC X(03).
+           10  VG000-DAT-CONTABILE-X8       PIC 9(08).
+           10  VG000-KEY-PROC               PIC X(71).
