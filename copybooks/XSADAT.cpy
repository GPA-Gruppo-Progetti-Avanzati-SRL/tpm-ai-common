@@ -0,0 +1,9 @@
+      *================================================================*
+      *   TRACCIATO PER LA CALL ALLA ROUTINE DELLA DATA
+      *================================================================*
+       01  UTDATA-PARAM.
+           05  UTDATA-FUNZIONE           PIC X(01).
+           05  UTDATA-DATA-1             PIC 9(08).
+           05  UTDATA-GIORNI             PIC S9(05).
+           05  UTDATA-DATA-2             PIC 9(08).
+           05  UTDATA-ERRORE             PIC X(02).
