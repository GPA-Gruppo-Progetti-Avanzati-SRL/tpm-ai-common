@@ -0,0 +1,20 @@
+      *================================================================*
+      *   AREA PASSAGGIO DATI PER ROUTINE YPRCFAMI
+      *================================================================*
+       01  YPCWFAMI-AREA.
+           05  YPCWFAMI-I-FUNZ               PIC X(02).
+           05  YPCWFAMI-I-DATO               PIC X(16).
+           05  YPCWFAMI-O-ESIT               PIC X(02).
+           05  YPCWFAMI-O-TIPO-SP-ACCR       PIC X(02).
+           05  YPCWFAMI-O-TIPO-SP-ADDE       PIC X(02).
+           05  YPCWFAMI-O-PROD-E-PROD        OCCURS 10 TIMES
+                                             PIC X(12).
+           05  YPCWFAMI-O-IBAN-ACCR          PIC X(27).
+           05  YPCWFAMI-O-IBAN-ADDE          PIC X(27).
+           05  YPCWFAMI-O-NUME-RAPP-FA       PIC X(12).
+           05  YPCWFAMI-O-FILI-RAPP          PIC X(05).
+           05  YPCWFAMI-O-CODI-FISC          PIC X(16).
+           05  YPCWFAMI-O-CONT-BILLI-CCB     PIC X(20).
+           05  YPCWFAMI-O-ID-MANDATO         PIC X(35).
+           05  YPCWFAMI-O-DATA-ATTIV-MANDATO PIC X(08).
+           05  YPCWFAMI-O-IBAN-MANDATO       PIC X(27).
