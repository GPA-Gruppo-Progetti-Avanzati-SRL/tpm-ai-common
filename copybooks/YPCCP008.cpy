@@ -0,0 +1,6 @@
+      *================================================================*
+      *   DECODIFICA STRINGA DECIMALE IN ESADECIMALE E VICEVERSA
+      *================================================================*
+       05  (PREFIX)-TIPO-FUNZ            PIC X(01).
+       05  (PREFIX)-D-CAMPO              PIC 9(09).
+       05  (PREFIX)-E-CAMPO              PIC X(18).
