@@ -0,0 +1,6 @@
+      *================================================================*
+      *   TRACCIATO RECORD DELLA TABELLA GEP 'PGP'
+      *================================================================*
+       01  YPCRTPGP-DATI.
+           05  YPCRTPGP-DATI-TIPO-ELAB   PIC X(04).
+           05  FILLER                    PIC X(1996).
