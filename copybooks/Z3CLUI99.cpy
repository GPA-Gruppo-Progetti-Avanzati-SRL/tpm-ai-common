@@ -0,0 +1,10 @@
+      *================================================================*
+      *   AREA DI PASSAGGIO DATI PER PGM Z3UCUI99 - INQUIRY DISPOSITIVO
+      *================================================================*
+       01  Z3CLUI99.
+           05  Z3CLUI99-CANALE              PIC X(04).
+           05  Z3CLUI99-TIPO-RICHIESTA      PIC X(03).
+           05  Z3CLUI99-TIPO-ID-DISP        PIC X(01).
+           05  Z3CLUI99-ID-DISP             PIC X(19).
+           05  Z3CLUI99-CODI-ERR            PIC X(03).
+           05  Z3CLUI99-FLAG-TIPO-BLOC      PIC X(01).
