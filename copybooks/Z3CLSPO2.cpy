@@ -0,0 +1,11 @@
+      *================================================================*
+      *   COPY GESTIONE IBAN
+      *================================================================*
+       01  Z3CLSPO2.
+           05  Z3CLSPO2-DATI-INIZIALI       PIC X(50).
+           05  Z3CLSPO2-I-COD-GRUPPO        PIC X(07).
+           05  Z3CLSPO2-I-COD-ABI-ISTIT     PIC X(05).
+           05  Z3CLSPO2-I-TIPO-CHIAVE       PIC X(02).
+           05  Z3CLSPO2-I-TIPO-SERV         PIC X(02).
+           05  Z3CLSPO2-I-ID-CODICE         PIC X(27).
+           05  Z3CLSPO2-O-ID-VALORE-CHIAVE  PIC X(16).
