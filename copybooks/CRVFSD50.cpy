@@ -0,0 +1,23 @@
+      *================================================================*
+      *   TRACCIATO FILE OPECONT / OPECONTB
+      *================================================================*
+       01  CRVSD50-RECF.
+           05  CRVSD50-ISTITUT           PIC X(05).
+           05  CRVSD50-PROGRES           PIC 9(09).
+           05  CRVSD50-TRAGGRU           PIC X(01).
+           05  CRVSD50-TIPSERV           PIC X(03).
+           05  CRVSD50-FILIALE           PIC X(05).
+           05  CRVSD50-RAPPORT           PIC X(12).
+           05  CRVSD50-CATRAPP           PIC X(02).
+           05  CRVSD50-DATCONT           PIC X(08).
+           05  CRVSD50-TIPOINF           PIC X(02).
+           05  CRVSD50-CAUSALE           PIC X(10).
+           05  CRVSD50-FLAGDA            PIC X(01).
+           05  CRVSD50-IMPOPER           PIC S9(13)V99 COMP-3.
+           05  CRVSD50-VALLIQU           PIC X(08).
+           05  CRVSD50-DIVISA            PIC X(03).
+           05  CRVSD50-CODOPE            PIC X(10).
+           05  CRVSD50-CVALORE           PIC S9(13)V99 COMP-3.
+           05  CRVSD50-DESCMOV           PIC X(120).
+           05  CRVSD50-AREAPAS           PIC X(200).
+           05  FILLER                    PIC X(38).
