@@ -71,9 +71,18 @@ R05818                                   FILE STATUS  IS ST-OUTFXML.
 R11422     SELECT OUTFXM2                ASSIGN       TO OUTFXM2
 R11422                                   FILE STATUS  IS ST-OUTFXM2.
 
+R20008     SELECT OUTFCSV                ASSIGN       TO OUTFCSV
+R20008                                   FILE STATUS  IS ST-OUTFCSV.
+
 R12019     SELECT BILLCCB                ASSIGN       TO BILLCCB
 R12019                                   FILE STATUS  IS ST-BILLCCB.
 
+R20001     SELECT YPODUPK                ASSIGN       TO YPODUPK
+R20001                                   FILE STATUS  IS ST-YPODUPK.
+
+R20002     SELECT YPOCKPT                ASSIGN       TO YPOCKPT
+R20002                                   FILE STATUS  IS ST-YPOCKPT.
+
            SELECT YYDTABE                ASSIGN       TO YYDTABE
                                          ORGANIZATION IS INDEXED
                                          RECORD KEY   IS YYDTABE-KEY
@@ -179,6 +188,19 @@ R11422                                   BLOCK      0 RECORDS.
 R11422
 R11422 01  OUTFXM2-REC                   PIC X(500).
       *----------------------------------------------------------------*
+R20008* OUTFCSV       :  ESTRATTO CSV PARALLELO A OUTFXML, STESSI     *
+R20008*                  DATI (WS-DATI-XML/-CODA) IN FORMATO CSV      *
+R20008*                  COMMA-DELIMITED                     (OUTPUT) *
+R20008*----------------------------------------------------------------*
+R20008 FD  OUTFCSV                       LABEL RECORD STANDARD
+R20008                                   RECORDING MODE IS F
+R20008                                   BLOCK      0 RECORDS.
+R20008
+R20010*--* Dimensionato per la riga dati (TIPO-REC='1'), la piu' lunga
+R20010*    delle due: 2+28+61+13+36+6+31+3+5+19+140 = 344 byte;
+R20010*    X(200) la troncava silenziosamente (STRING senza ON OVERFLOW)
+R20008 01  OUTFCSV-REC                   PIC X(350).
+      *----------------------------------------------------------------*
       * YYDTABE       :  TABELLA VSAM                         (INPUT)  *
       *----------------------------------------------------------------*
        FD  YYDTABE.
@@ -224,6 +246,37 @@ R12019 01  BILLCCB-REC               PIC  X(0300).
 R12019*
 
       *================================================================*
+R20001* YPODUPK       :  SCARTI PER KEY DOPPIA (SQLCODE -803) SU       *
+R20001*                  YPTBPGPF, PROVENIENTI DA INSE-PGPF  (OUTPUT)  *
+R20001*================================================================*
+R20001 FD  YPODUPK                   RECORDING MODE IS F
+R20001                               LABEL RECORD STANDARD
+R20001                               BLOCK    0   RECORDS.
+R20001
+R20001 01  YPODUPK-REC.
+R20001     03  YPODUPK-PAYEMT-UID        PIC X(18).
+R20001     03  YPODUPK-MERCHANT-ID       PIC X(15).
+R20001     03  YPODUPK-FUNCT-CODE        PIC X(03).
+R20001     03  YPODUPK-PAYMT-TOT         PIC S9(13)V99 COMP-3.
+R20001     03  YPODUPK-IPAYMENT-REC      PIC X(2000).
+R20001*
+
+      *================================================================*
+R20002* YPOCKPT       :  CHECKPOINT DI RESTART SU IPAYMENT, UN RECORD  *
+R20002*                  PER OGNI COMMIT ANDATO A BUON FINE SU         *
+R20002*                  YPTBPGPF (INSE-PGPF)                (OUTPUT)  *
+R20002*================================================================*
+R20002 FD  YPOCKPT                   RECORDING MODE IS F
+R20002                               LABEL RECORD STANDARD
+R20002                               BLOCK    0   RECORDS.
+R20002
+R20002 01  YPOCKPT-REC.
+R20002     03  YPOCKPT-PAYEMT-UID        PIC X(18).
+R20002     03  YPOCKPT-MSG-NUMBER        PIC 9(09).
+R20002     03  YPOCKPT-REC-COUNT         PIC 9(09).
+R20002*
+
+      *================================================================*
        WORKING-STORAGE SECTION.
        01  PROGRAMMA                     PIC  X(08)  VALUE 'YPBCEPGP'.
 R11422 01  W100-PGM-CALL                 PIC  X(08) VALUE SPACES.
@@ -250,10 +303,18 @@ R14316     88  OUTDCD-NORMAL             VALUE '00'.
            88  OUSC-NORMAL               VALUE '00'.
 R12019 01  ST-BILLCCB                    PIC  X(02).
 R12019     88  BILC-NORMAL               VALUE '00'.
+R20001 01  ST-YPODUPK                    PIC  X(02).
+R20001     88  YDUPK-NORMAL              VALUE '00'.
+R20002 01  ST-YPOCKPT                    PIC  X(02).
+R20002     88  CKPT-NORMAL               VALUE '00'.
+R20002     88  CKPT-EOF                  VALUE '10'.
+R20002     88  CKPT-NOTFND               VALUE '35'.
 R05818 01  ST-OUTFXML                    PIC  X(02).
 R05818     88  OXML-NORMAL               VALUE '00'.
 R11422 01  ST-OUTFXM2                    PIC  X(02).
 R11422     88  OXM2-NORMAL               VALUE '00'.
+R20008 01  ST-OUTFCSV                    PIC  X(02).
+R20008     88  FCSV-NORMAL               VALUE '00'.
 R11817 01  ST-OUSCART2                   PIC  X(02).
 R11817     88  OUS2-NORMAL               VALUE '00'.
        01  ST-YPOERRO                    PIC  X(02).
@@ -284,6 +345,9 @@ R11422   03  W100-DATA-SOLARE-AAMMGG         PIC X(06) VALUE SPACES.
 R14316*
 R14316     03  W100-ROUT-DECO               PIC X(08) VALUE 'YPRCP008'.
       *
+      *--* Valori di default (usati solo se l'elemento GEP/MCC non e'
+      *    censito su XYTBTABE); normalmente valorizzati da
+      *    CARICA-GEP-MCC all'avvio, vedi R20004
            03  WS-MCC-PEDAGGI               PIC  9(04) VALUE 4784.
            03  WS-MCC-CSD                   PIC  9(04) VALUE 6010.
            03  WS-MCC-ATM                   PIC  9(04) VALUE 6011.
@@ -333,6 +397,8 @@ R14316*        05  WS-AREA-TEST-YPOE-TYPE       PIC X(0025)
 R14316*            VALUE '    Type Account         '.
 R14316         05  WS-AREA-TEST-YPOE-IMPO       PIC X(0010)
 R14316             VALUE 'Importo   '.
+R20005         05  WS-AREA-TEST-YPOE-RCOD       PIC X(0006)
+R20005             VALUE ' Cod. '.
       *
       *================================================================*
       *    Area inizializzata a low-value                              *
@@ -413,6 +479,16 @@ R11422         88 WS-ELAB-CC-BANCARI-SI     VALUE 1.
            03  WS-EOF-IPAYMENT              PIC 9(01).
            03  CTR-PROGRES                  PIC 9(11).
            03  CTR-CONT-LETTI-TOT           PIC 9(09).
+      *--* Checkpoint/restart su IPAYMENT (YPOCKPT)
+R20002     03  WS-CKPT-RESTART              PIC X(01) VALUE 'N'.
+R20002         88 WS-CKPT-RESTART-SI        VALUE 'S'.
+R20002         88 WS-CKPT-RESTART-NO        VALUE 'N'.
+R20002     03  WS-CKPT-SKIP-COUNT           PIC 9(09) VALUE ZERO.
+R20002     03  WS-CKPT-IND                  PIC 9(09) VALUE ZERO.
+R20002     03  WS-CKPT-LAST-REC.
+R20002         05  WS-CKPT-LAST-PAYEMT-UID  PIC X(18).
+R20002         05  WS-CKPT-LAST-MSG-NUMBER  PIC 9(09).
+R20002         05  WS-CKPT-LAST-REC-COUNT   PIC 9(09).
            03  CTR-CONT-LETTI-SCAR          PIC 9(09).
 R05316*    03  CTR-CONT-LETTI-SCAR-APO      PIC 9(09).
 R05316*    03  CTR-CONT-LETTI-SCAR-GPO      PIC 9(09).
@@ -435,6 +511,7 @@ R08421     03  CTR-CONT-LETTI-DATI-301      PIC 9(09).
            03  CTR-CONT-SCARTI              PIC 9(09).
 R05818     03  CTR-CONT-FXML                PIC 9(09).
 R11422     03  CTR-CONT-FXM2                PIC 9(09).
+R20008     03  CTR-CONT-FCSV                PIC 9(09).
 R11817     03  CTR-CONT-SCART2              PIC 9(09).
            03  CTR-CONT-SCRITTI             PIC 9(09).
 FIANNH     03  CTR-CONT-SCRITTI-B           PIC 9(09).
@@ -447,6 +524,55 @@ R12019     03  CTR-CONT-SCRITTI-BILLCCB     PIC 9(09).
 R11422     03  CTR-TABFAS2-INSE             PIC 9(09).
 TK1274     03  CTR-TABFPR-NOT-FOUND         PIC 9(09).
 TK1274     03  CTR-TABFPR-LETTE             PIC 9(09).
+      *--* Controllo saturazione tabella causali SMAC (WK-AREA-CAUS-OPE)
+R20003     03  WS-TABE-SMAC-TRONCATA        PIC X(01) VALUE 'N'.
+R20003         88 TABE-SMAC-TRONCATA-SI     VALUE 'S'.
+R20003         88 TABE-SMAC-TRONCATA-NO     VALUE 'N'.
+R20003     03  CTR-TABE-SMAC-ECCED          PIC 9(09).
+      *--* Riconciliazione PGPF (INSE-PGPF) vs movimenti contabili
+R20000     03  CTR-RICO-PGPF-D-200          PIC 9(09).
+R20000     03  CTR-RICO-PGPF-C-200          PIC 9(09).
+R20000     03  CTR-RICO-DEST-D-200          PIC 9(09).
+R20000     03  CTR-RICO-DEST-C-200          PIC 9(09).
+R20000     03  CTR-RICO-PGPF-D-300          PIC 9(09).
+R20000     03  CTR-RICO-PGPF-C-300          PIC 9(09).
+R20000     03  CTR-RICO-DEST-D-300          PIC 9(09).
+R20000     03  CTR-RICO-DEST-C-300          PIC 9(09).
+R20010*--* F.C.301 e' un summary senza scrittura a valle (nessun
+R20010*    OPECONT/BILLCCB/FXML/FXM2 corrispondente): contato a parte,
+R20010*    non in OTHER, cosi' non genera una falsa discordanza ad ogni
+R20010*    run che contenga un record di summary
+R20010     03  CTR-RICO-PGPF-D-301          PIC 9(09).
+R20010     03  CTR-RICO-PGPF-C-301          PIC 9(09).
+R20000     03  CTR-RICO-PGPF-D-OTHER        PIC 9(09).
+R20000     03  CTR-RICO-PGPF-C-OTHER        PIC 9(09).
+R20000     03  CTR-RICO-DEST-D-OTHER        PIC 9(09).
+R20000     03  CTR-RICO-DEST-C-OTHER        PIC 9(09).
+R20010*--* INSE-TABE-PGPF/RICO-AGGIO-PGPF valorizzano il lato PGPF
+R20010*    PRIMA che ELAB decida se il record va scartato (WS-SCRI-
+R20010*    SCAR-SI): gli scarti "di mestiere" (IBAN non attivo, carta in
+R20010*    blocco, ecc, gia' previsti dal flusso) non generano una
+R20010*    scrittura a valle per costruzione, quindi vanno sottratti dal
+R20010*    lato PGPF prima del confronto in STMP-RIGH-T14, altrimenti
+R20010*    ogni run con almeno uno scarto mostrerebbe sempre
+R20010*    "DISCORDANZE RILEVATE" anche a fronte di un job corretto
+R20010     03  CTR-RICO-PGPF-D-200-SCAR     PIC 9(09).
+R20010     03  CTR-RICO-PGPF-C-200-SCAR     PIC 9(09).
+R20010     03  CTR-RICO-PGPF-D-300-SCAR     PIC 9(09).
+R20010     03  CTR-RICO-PGPF-C-300-SCAR     PIC 9(09).
+R20010     03  CTR-RICO-PGPF-D-OTHER-SCAR   PIC 9(09).
+R20010     03  CTR-RICO-PGPF-C-OTHER-SCAR   PIC 9(09).
+R20000     03  WS-RICO-MISMATCH             PIC X(01) VALUE 'N'.
+R20000         88 WS-RICO-MISMATCH-NO       VALUE 'N'.
+R20000         88 WS-RICO-MISMATCH-SI       VALUE 'S'.
+R20000     03  WS-RICO-FLAG-TXT             PIC X(14).
+      *--* Cross-foot importi BILLCCB (solo DARE) vs importo sorgente PGPF
+      *    che ha generato il record (vedi SCRIVI-BILLCCB/IMPOSTA-BILLCCB)
+R20007     03  CTR-RICO-PGPF-IMPO-D-BILL    PIC S9(13)V99 COMP-3
+R20007                                      VALUE ZERO.
+R20007     03  CTR-RICO-BILLCCB-IMPO-D      PIC S9(13)V99 COMP-3
+R20007                                      VALUE ZERO.
+R20007     03  WK-RICO-VARIANZA-BILLCCB     PIC S9(13)V99 COMP-3.
 
            03  ETR-CONT-LETTI-TOT           PIC ZZZ.ZZZ.ZZ9.
            03  ETR-CONT-LETTI-SCAR          PIC ZZZ.ZZZ.ZZ9.
@@ -472,6 +598,7 @@ R08421     03  ETR-CONT-LETTI-DATI-301      PIC ZZZ.ZZZ.ZZ9.
            03  ETR-CONT-SCARTI              PIC ZZZ.ZZZ.ZZ9.
 R05818     03  ETR-CONT-FXML                PIC ZZZ.ZZZ.ZZ9.
 R11422     03  ETR-CONT-FXM2                PIC ZZZ.ZZZ.ZZ9.
+R20008     03  ETR-CONT-FCSV                PIC ZZZ.ZZZ.ZZ9.
 R11817     03  ETR-CONT-SCART2              PIC ZZZ.ZZZ.ZZ9.
            03  ETR-CONT-SCRITTI             PIC ZZZ.ZZZ.ZZ9.
 FIANNH     03  ETR-CONT-SCRITTI-B           PIC ZZZ.ZZZ.ZZ9.
@@ -483,6 +610,30 @@ R12019     03  ETR-CONT-SCRITTI-BILLCCB     PIC ZZZ.ZZZ.ZZ9.
 R11422     03  ETR-TABFAS2-INSE             PIC ZZZ.ZZZ.ZZ9.
 TK1274     03  ETR-TABFPR-LETTE             PIC ZZZ.ZZZ.ZZ9.
 TK1274     03  ETR-TABFPR-NOT-FOUND         PIC ZZZ.ZZZ.ZZ9.
+R20003     03  ETR-TABE-SMAC-ECCED          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-D-200          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-D-200          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-C-200          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-C-200          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-D-300          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-D-300          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-C-300          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-C-300          PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-D-301          PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-C-301          PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-D-OTHER        PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-D-OTHER        PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-PGPF-C-OTHER        PIC ZZZ.ZZZ.ZZ9.
+R20000     03  ETR-RICO-DEST-C-OTHER        PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-D-200-SCAR     PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-C-200-SCAR     PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-D-300-SCAR     PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-C-300-SCAR     PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-D-OTHER-SCAR   PIC ZZZ.ZZZ.ZZ9.
+R20010     03  ETR-RICO-PGPF-C-OTHER-SCAR   PIC ZZZ.ZZZ.ZZ9.
+R20007     03  ETR-RICO-PGPF-IMPO-D-BILL    PIC ZZZ.ZZZ.ZZ9,99.
+R20007     03  ETR-RICO-BILLCCB-IMPO-D      PIC ZZZ.ZZZ.ZZ9,99.
+R20007     03  ETR-RICO-VARIANZA-BILLCCB    PIC ---.---.--9,99.
            03  IND1                         PIC S9(4).
            03  YP-IND                       PIC S9(4) COMP.
            03  ULT-TIPO-REC                      PIC  9(01).
@@ -505,6 +656,16 @@ R05316         05  COM-DATE-N               PIC 9(08).
            03  WS-SCRI-SCAR                 PIC 9.
                88  WS-SCRI-SCAR-NO          VALUE 0.
                88  WS-SCRI-SCAR-SI          VALUE 1.
+R20010*--* Vero solo se RICO-AGGIO-PGPF e' gia' stato eseguito per il
+R20010*    record corrente in questo giro di ELAB (INSERT su YPTBPGPF
+R20010*    andata a buon fine): serve a RICO-AGGIO-PGPF-SCARTO per non
+R20010*    sottrarre uno scarto dal lato PGPF quando quel lato non e'
+R20010*    mai stato incrementato (es. INSERT fallita per SQLCODE -803,
+R20010*    o record saltato da CTRL-MSG prima ancora di arrivare a
+R20010*    INSE-TABE-PGPF)
+R20010     03  WS-RICO-PGPF-CONTATO         PIC 9.
+R20010         88  WS-RICO-PGPF-CONTATO-NO  VALUE 0.
+R20010         88  WS-RICO-PGPF-CONTATO-SI  VALUE 1.
 R07420     03  WS-CONTAB                    PIC 9.
 R07420         88  WS-CONTAB-NO             VALUE 0.
 R07420         88  WS-CONTAB-SI             VALUE 1.
@@ -589,6 +750,10 @@ R05818       05  WS-LOC                     PIC X(30).
 R05818       05  WS-PROV                    PIC X(2).
 R05818       05  WS-NAZ                     PIC X(4).
 R05818       05  WS-PAYMENT-UID             PIC 9(18).
+R20008*
+R20008*--* Edit numerici usati per comporre la riga CSV di OUTFCSV
+R20008     03  WS-FCSV-IMPO-MOV             PIC Z(8)9,99.
+R20008     03  WS-FCSV-TOTALE-IMP           PIC Z(14)9,999.
       ******************************************************************
       *
 R12117     03 WK-AREA-CAUS-OPE.
@@ -634,6 +799,12 @@ R12117     03 WK-FLAG-TIPO-POS              PIC X(01).
       *
 R14316     03  WS-AREA-APPO-YPOE-DESC       PIC X(0035).
 R14316*
+R20005*--* Codice sintetico (alfanumerico) dello scarto, affiancato alla
+R20005*    descrizione libera WS-AREA-APPO-YPOE-DESC: valorizzato insieme
+R20005*    ad essa in ogni punto che determina uno scarto/errore verso
+R20005*    YPOERRO, cosi' il record diventa classificabile per codice
+R20005*    oltre che per solo testo libero
+R20005     03  WS-AREA-APPO-YPOE-COD        PIC X(0004).
            03  WS-AREA-APPO-YPOE.
 R14316*        05  WS-AREA-APPO-YPOE-DESC   PIC X(0035).
 R14316         05  WS-AREA-APPO-YPOE-D      PIC X(0035).
@@ -646,6 +817,30 @@ R11422         05  WS-AREA-APPO-YPOE-MID    PIC X(0012).
                05  FILLER                   PIC X(0001).
 R14316*        05  WS-AREA-APPO-ACC-TYPE    PIC X(0020).
 R14316         05  WS-AREA-APPO-YPOE-IMPO   PIC X(0012).
+R20005         05  WS-AREA-APPO-YPOE-RCOD   PIC X(0004).
+R20005         05  FILLER                   PIC X(0002).
+      *
+R20006*--* Riepilogo conteggi per codice scarto (WS-AREA-APPO-YPOE-COD),
+R20006*    stampato in coda al file YPOERRO a fine elaborazione; i codici
+R20006*    incontrati vengono accumulati qui, nell'ordine del primo
+R20006*    incontro, al posto di un elenco di contatori fissi uno per
+R20006*    codice (come per la tabella causali SMAC, cercata per indice)
+R20006     03  WS-IND-COD-SCARTO-YPOE       PIC 9(04) VALUE ZERO.
+R20006     03  WK-AREA-COD-SCARTO-YPOE.
+R20006         05  WK-COD-SCARTO-YPOE       OCCURS 20 TIMES.
+R20006             07  WK-COD-SCARTO-YPOE-COD   PIC X(04).
+R20006             07  WK-COD-SCARTO-YPOE-CNT   PIC 9(09).
+R20006     03  WS-IND2                      PIC 9(04).
+R20010     03  WS-COD-SCARTO-YPOE-TROVATO   PIC X(01).
+R20010         88  COD-SCARTO-YPOE-TROVATO-SI  VALUE '1'.
+R20010         88  COD-SCARTO-YPOE-TROVATO-NO  VALUE '0'.
+R20006     03  ETR-COD-SCARTO-YPOE-CNT      PIC ZZZ.ZZZ.ZZ9.
+R20010*--* Tabella piena (20 codici scarto distinti): un 21-esimo codice
+R20010*    mai incontrato prima viene scartato dal riepilogo, ma il fatto
+R20010*    va segnalato (come CTR-TABE-SMAC-ECCED per la tabella SMAC),
+R20010*    non taciuto
+R20010     03  CTR-COD-SCARTO-YPOE-ECCED    PIC 9(09) VALUE ZERO.
+R20010     03  ETR-COD-SCARTO-YPOE-ECCED    PIC ZZZ.ZZZ.ZZ9.
       *
            03  WS-PRIM-VOLT                 PIC X(01).
                88  WS-PRIM-VOLT-SI          VALUE '1'.
@@ -705,6 +900,12 @@ TK1274*   monoente
 TK1274*---------------------------------------------------------------
 TK1274     COPY YPCRTFPR REPLACING 'YPCRTFPR' BY YPCRTFPR
 TK1274                                 'TFPR' BY     TFPR.
+R20004*---------------------------------------------------------------
+R20004*   TABELLA GEP MCC - Categorie merceologiche (MCC) parametriche,
+R20004*   in precedenza valori fissi in WS-AREA-VALO-FISSI
+R20004*---------------------------------------------------------------
+R20004     COPY YPCRTMCC REPLACING 'YPCRTMCC' BY YPCRTMCC
+R20004                                 'TMCC' BY     TMCC.
       *---------------------------------------------------------------
       *   TABELLA GEP FAD CONTENENTE PER TIPOLOGIA RAPPORTO, ALCUNI
       *   DATI RELATIVI ALLA COMPILAZIONE DEL TRACCIATO D50
@@ -903,6 +1104,40 @@ R11422     EXEC SQL INCLUDE YPDCFAS2  END-EXEC.
       *--* Controlli iniziali
            PERFORM CTRL-INIZ              THRU F-CTRL-INIZ
       *
+R20002*--* Se e' un restart, salta i record IPAYMENT gia' caricati con
+R20002*    successo su YPTBPGPF nella precedente esecuzione (vedi
+R20002*    checkpoint YPOCKPT), cosi' non vengono riletti ed elaborati
+R20002*    di nuovo (evita di ripetere i discard per SQLCODE -803)
+R20002     IF WS-CKPT-RESTART-SI
+R20010*--* Il record di testa (letto dalla LEGG-FILE iniziale e
+R20010*    controllato solo strutturalmente da CTRL-INIZ) non passa per
+R20010*    CTRL-FUNC-CODE-697-A681 in un restart, perche' i salti qui
+R20010*    sotto lo sovrascrivono nel buffer senza farlo mai transitare
+R20010*    da ELAB: si replicano quindi a mano i suoi effetti collaterali
+R20010*    (altrimenti CTRL-FUNC-CODE-695 in coda trova ancora
+R20010*    WS-PRIM-VOLT-SI e CTR-CONT-LETTI-HEAD-681 a zero, e manda in
+R20010*    ROLLBACK/RC=12 un restart che altrimenti andrebbe a buon fine).
+R20010*    La testata puo' essere di tipo 680 o 681 (azioni distinte):
+R20010*    va contata nel contatore giusto in base al codice azione
+R20010*    realmente letto, non dato per scontato (e un codice azione
+R20010*    non previsto e' fatale, come nella EVALUATE originale di
+R20010*    CTRL-FUNC-CODE-697)
+R20010        SET WS-PRIM-VOLT-NO         TO TRUE
+R20010        EVALUATE PGPFH-ACTION-CODE
+R20010           WHEN '680'
+R20010              ADD 1                 TO CTR-CONT-LETTI-HEAD-680
+R20010           WHEN '681'
+R20010              ADD 1                 TO CTR-CONT-LETTI-HEAD-681
+R20010           WHEN OTHER
+R20010              PERFORM IMPO-ERRO-TEST-ACTI-CODE
+R20010                 THRU F-IMPO-ERRO-TEST-ACTI-CODE
+R20010        END-EVALUATE
+R20002        PERFORM SALTA-REC-CKPT      THRU F-SALTA-REC-CKPT
+R20002           VARYING WS-CKPT-IND FROM 1 BY 1
+R20002           UNTIL WS-CKPT-IND > WS-CKPT-SKIP-COUNT
+R20002              OR WS-EOF-IPAYMENT = 1
+R20002     END-IF
+      *
 R11422*--* Gestione data da routine
 R11422     PERFORM ROUT-DATE            THRU F-ROUT-DATE
 R14316*
@@ -918,6 +1153,26 @@ R12117          UNTIL FINE-TABE-SMAC
 R12019*         OR IND1 = 200.
 R12019          OR IND1 = 400.
       *
+R20003*--* Se la tabella causali SMAC si e' saturata (IND1 = 400) ma
+R20003*    sulla YYDTABE restano ancora elementi "SMAC" non caricati in
+R20003*    WK-AREA-CAUS-OPE, avvisa e conta quanti sono, invece di
+R20003*    troncare silenziosamente la tabella in memoria
+R20010*    IND1 = 400 AND NOT FINE-TABE-SMAC e' vero anche quando la
+R20010*    tabella si riempie esattamente a 400 elementi (l'ultima
+R20010*    LEGG-TABE-SMAC ha caricato il 400-esimo elemento con successo,
+R20010*    FINE-TABE-SMAC resta falso finche' non si prova a leggere
+R20010*    oltre): CONTA-TABE-SMAC-ECCED fa esattamente quella lettura in
+R20010*    piu', quindi l'avviso va dato solo se trova davvero almeno un
+R20010*    elemento oltre il 400-esimo (CTR-TABE-SMAC-ECCED > ZERO), non
+R20010*    per il solo fatto che l'indice abbia raggiunto il limite
+R20003     IF IND1 = 400 AND NOT FINE-TABE-SMAC
+R20003        PERFORM CONTA-TABE-SMAC-ECCED THRU F-CONTA-TABE-SMAC-ECCED
+R20010        IF CTR-TABE-SMAC-ECCED > ZERO
+R20003           PERFORM AVVISA-TABE-SMAC-TRONCATA
+R20003              THRU F-AVVISA-TABE-SMAC-TRONCATA
+R20010        END-IF
+R20003     END-IF
+      *
       *--* Elaborazione principale
            PERFORM ELAB                   THRU F-ELAB
                                           UNTIL WS-EOF-IPAYMENT = 1
@@ -930,6 +1185,8 @@ R05818         PERFORM IMPOSTA-DATI-T-FXML
 R05818             THRU EX-IMPOSTA-DATI-T-FXML
 R05818         PERFORM SCRIVI-FXML
 R05818             THRU EX-SCRIVI-FXML
+R20008         PERFORM SCRIVI-FCSV
+R20008             THRU EX-SCRIVI-FCSV
 R05818     END-IF
 
 R11422     IF WS-NUM-OPER-CC-B  > ZERO
@@ -962,6 +1219,10 @@ R05818     SET WS-LETTA-GEP-CCB-NO          TO TRUE
       *
       *--* Acquisizione data
            PERFORM IMPO-DATA              THRU EX-IMPO-DATA
+      *
+R20004*--* Carica le categorie MCC parametriche da GEP (XYTBTABE),
+R20004*    se non censite restano i valori di default impostati sopra
+R20004     PERFORM CARICA-GEP-MCC         THRU F-CARICA-GEP-MCC
            .
        F-INIZ-WORK.
            EXIT.
@@ -1100,6 +1361,15 @@ R11422        MOVE 'OUTFXM2'             TO P303-MSGER-FILE
 R11422        PERFORM ERRORE-P303        THRU EX-ERRORE-P303
 R11422     END-IF.
 
+R20008     OPEN OUTPUT OUTFCSV.
+R20008     IF NOT FCSV-NORMAL
+R20008        MOVE ST-OUTFCSV            TO P303-FILE-STATUS
+R20008        MOVE '24'                  TO P303-MSGER-RIF
+R20008        MOVE 'OPENOUT'             TO P303-MSGER-TIPO
+R20008        MOVE 'OUTFCSV'             TO P303-MSGER-FILE
+R20008        PERFORM ERRORE-P303        THRU EX-ERRORE-P303
+R20008     END-IF.
+
 R12019     OPEN OUTPUT BILLCCB.
 R12019     IF NOT BILC-NORMAL
 R12019        MOVE ST-BILLCCB            TO P303-FILE-STATUS
@@ -1109,6 +1379,20 @@ R12019        MOVE 'BILLCCB'             TO P303-MSGER-FILE
 R12019        PERFORM ERRORE-P303        THRU EX-ERRORE-P303
 R12019     END-IF.
 
+R20001     OPEN OUTPUT YPODUPK.
+R20001     IF NOT YDUPK-NORMAL
+R20001        MOVE ST-YPODUPK            TO P303-FILE-STATUS
+R20001        MOVE '19'                  TO P303-MSGER-RIF
+R20001        MOVE 'OPENOUT'             TO P303-MSGER-TIPO
+R20001        MOVE 'YPODUPK'             TO P303-MSGER-FILE
+R20001        PERFORM ERRORE-P303        THRU EX-ERRORE-P303
+R20001     END-IF.
+
+R20002*--* Recupera l'eventuale checkpoint della precedente esecuzione
+R20002*    (se interrotta) e riapre YPOCKPT in scrittura per registrare
+R20002*    i nuovi checkpoint di questa esecuzione
+R20002     PERFORM LEGGI-CKPT             THRU F-LEGGI-CKPT
+
            OPEN OUTPUT YPOERRO.
            IF NOT OERR-NORMAL
 R03817*       MOVE ST-OUSCARTI           TO P303-FILE-STATUS
@@ -1122,6 +1406,52 @@ R03817        MOVE ST-YPOERRO            TO P303-FILE-STATUS
        F-OPEN-FILE.
            EXIT.
       *================================================================*
+R20002*    Checkpoint/restart su IPAYMENT: legge l'ultimo checkpoint    *
+R20002*    scritto dalla precedente esecuzione (se presente) per       *
+R20002*    determinare quanti record IPAYMENT saltare in rilettura,    *
+R20002*    poi riapre YPOCKPT in scrittura per questa esecuzione       *
+      *================================================================*
+R20002 LEGGI-CKPT.
+R20002*
+R20010     INITIALIZE                       WS-CKPT-LAST-REC
+R20002     MOVE ZERO                        TO WS-CKPT-SKIP-COUNT
+R20002     SET WS-CKPT-RESTART-NO           TO TRUE
+R20002*
+R20002     OPEN INPUT YPOCKPT
+R20002     IF CKPT-NORMAL
+R20002        PERFORM UNTIL CKPT-EOF
+R20002           READ YPOCKPT
+R20002           IF CKPT-NORMAL
+R20002              MOVE YPOCKPT-REC        TO WS-CKPT-LAST-REC
+R20002           END-IF
+R20002        END-PERFORM
+R20002        CLOSE YPOCKPT
+R20002        IF WS-CKPT-LAST-REC-COUNT > ZERO
+R20002           MOVE WS-CKPT-LAST-REC-COUNT TO WS-CKPT-SKIP-COUNT
+R20002           SET WS-CKPT-RESTART-SI   TO TRUE
+R20002        END-IF
+R20002     ELSE
+R20002        IF NOT CKPT-NOTFND
+R20002           MOVE ST-YPOCKPT           TO P303-FILE-STATUS
+R20002           MOVE '21'                 TO P303-MSGER-RIF
+R20002           MOVE 'OPENINP'            TO P303-MSGER-TIPO
+R20002           MOVE 'YPOCKPT '           TO P303-MSGER-FILE
+R20002           PERFORM ERRORE-P303      THRU EX-ERRORE-P303
+R20002        END-IF
+R20002     END-IF
+R20002*
+R20002     OPEN OUTPUT YPOCKPT
+R20002     IF NOT CKPT-NORMAL
+R20002        MOVE ST-YPOCKPT              TO P303-FILE-STATUS
+R20002        MOVE '22'                    TO P303-MSGER-RIF
+R20002        MOVE 'OPENOUT'               TO P303-MSGER-TIPO
+R20002        MOVE 'YPOCKPT '              TO P303-MSGER-FILE
+R20002        PERFORM ERRORE-P303         THRU EX-ERRORE-P303
+R20002     END-IF
+R20002     .
+R20002 F-LEGGI-CKPT.
+R20002     EXIT.
+      *================================================================*
       *    Lettura record di ACQUINP                                   *
       *================================================================*
        LEGG-FILE.
@@ -1168,6 +1498,38 @@ R03817        MOVE ST-YPOERRO            TO P303-FILE-STATUS
        F-CTRL-INIZ.
            EXIT.
       *================================================================*
+R20002 SALTA-REC-CKPT.
+R20002*
+R20010*--* Il record che sta per essere saltato puo' essere una testata
+R20010*    (697) o una coda (695): se lo fosse e venisse saltato con una
+R20010*    semplice LEGG-FILE, CTR-CONT-LETTI-HEAD-681/CTR-CONT-LETTI-
+R20010*    TRAIL non verrebbero mai aggiornati e il controllo di
+R20010*    quadratura in CTRL-FUNC-CODE-695 andrebbe in ROLLBACK/RC=12
+R20010*    su un restart il cui range di salto comprende una testata o
+R20010*    una coda. Lo instrada quindi sulla stessa logica di conteggio
+R20010*    usata in elaborazione normale (i record dati 200/300/301
+R20010*    restano esclusi: sono gia' stati caricati nella precedente
+R20010*    esecuzione e non vanno ricontati)
+R20010*--* Alla prima iterazione (WS-CKPT-IND = 1) il buffer contiene
+R20010*    ancora la testata letta dalla LEGG-FILE iniziale, gia' contata
+R20010*    a mano subito sopra: va solo scartata con la LEGG-FILE qui
+R20010*    sotto, senza ricontarla, altrimenti CTR-CONT-LETTI-HEAD-680/
+R20010*    -681 risulterebbe doppio su ogni restart
+R20010     IF WS-CKPT-IND > 1
+R20010        EVALUATE PGPF-FUNCT-CODE
+R20010           WHEN '697'
+R20010              PERFORM CTRL-FUNC-CODE-697
+R20010                 THRU F-CTRL-FUNC-CODE-697
+R20010           WHEN '695'
+R20010              PERFORM CTRL-FUNC-CODE-695
+R20010                 THRU F-CTRL-FUNC-CODE-695
+R20010        END-EVALUATE
+R20010     END-IF
+R20002     PERFORM LEGG-FILE               THRU F-LEGG-FILE
+R20002     .
+R20002 F-SALTA-REC-CKPT.
+R20002     EXIT.
+      *================================================================*
 R14316 LEGG-TABE-PREP.
       *
            INITIALIZE                          WSCRTPI
@@ -1248,6 +1610,39 @@ R12117 ELAB-TABE-SMAC.
 R12117 F-ELAB-TABE-SMAC.
            EXIT.
       *================================================================*
+R20003 CONTA-TABE-SMAC-ECCED.
+R20003*
+R20003*--* WK-AREA-CAUS-OPE e' piena (400 elementi): continua a leggere
+R20003*    la YYDTABE "SMAC" solo per contare quanti elementi in piu'
+R20003*    ci sono, senza caricarli (non c'e' piu' posto in tabella)
+R20003     PERFORM LEGG-TABE-SMAC         THRU F-LEGG-TABE-SMAC
+R20003     PERFORM UNTIL FINE-TABE-SMAC
+R20003        ADD 1                       TO CTR-TABE-SMAC-ECCED
+R20003        PERFORM LEGG-TABE-SMAC      THRU F-LEGG-TABE-SMAC
+R20003     END-PERFORM
+R20003     .
+R20003 F-CONTA-TABE-SMAC-ECCED.
+R20003     EXIT.
+      *================================================================*
+R20003 AVVISA-TABE-SMAC-TRONCATA.
+R20003*
+R20003     SET TABE-SMAC-TRONCATA-SI         TO TRUE
+R20003     MOVE CTR-TABE-SMAC-ECCED          TO ETR-TABE-SMAC-ECCED
+R20003     MOVE SPACES                       TO YPCWS001-RIGA
+R20003     PERFORM SCRIVI-ST              THRU EX-SCRIVI-ST
+R20003     STRING '*** ATTENZIONE: TABELLA CAUSALI SMAC SATURA (MAX '
+R20003            '400 ELEMENTI) - TRONCATA IN CARICAMENTO, '
+R20003            'ELEMENTI NON CARICATI: '
+R20003            ETR-TABE-SMAC-ECCED
+R20003     DELIMITED BY SIZE              INTO YPCWS001-RIGA
+R20003     END-STRING
+R20003     PERFORM SCRIVI-ST              THRU EX-SCRIVI-ST
+R20003     MOVE SPACES                       TO YPCWS001-RIGA
+R20003     PERFORM SCRIVI-ST              THRU EX-SCRIVI-ST
+R20003     .
+R20003 F-AVVISA-TABE-SMAC-TRONCATA.
+R20003     EXIT.
+      *================================================================*
 R12117 LEGG-TABE-SMAC.
       *
            MOVE YPCRTPI-KEY                 TO YYDTABE-KEY
@@ -1343,6 +1738,7 @@ DBG==>*    DISPLAY '--ELABORA===================================='
 R05316     SET WS-SALT-CONT-NO              TO TRUE
 R00317     SET WS-TIPO-BILL-NO              TO TRUE
            SET WS-SCRI-SCAR-NO              TO TRUE
+R20010     SET WS-RICO-PGPF-CONTATO-NO      TO TRUE
 R07420     SET WS-CONTAB-NO                 TO TRUE
 R03817     SET WS-IMPO-ZERO-NO              TO TRUE
 R11422     SET WS-ELAB-CC-BANCARI-NO        TO TRUE
@@ -1442,6 +1838,10 @@ R05818                    PERFORM IMPOSTA-DATI-FXML
 R05818                    THRU EX-IMPOSTA-DATI-FXML
 R05818                    PERFORM SCRIVI-FXML
 R05818                    THRU EX-SCRIVI-FXML
+R20010                    PERFORM RICO-AGGIO-DEST
+R20010                    THRU F-RICO-AGGIO-DEST
+R20008                    PERFORM SCRIVI-FCSV
+R20008                    THRU EX-SCRIVI-FCSV
 R05818                 END-IF
 R05818               END-IF
 R14316              END-IF
@@ -1455,6 +1855,10 @@ DBG==>*    DISPLAY 'PGPF-FUNCT-CODE           ('PGPF-FUNCT-CODE  ')'
       *--* In caso debba segnalare l'errore scrive lo scarto
            IF WS-SCRI-SCAR-SI
 R08421     AND PGPF-FUNCT-CODE NOT = '301'
+R20010     IF WS-RICO-PGPF-CONTATO-SI
+R20010        PERFORM RICO-AGGIO-PGPF-SCARTO
+R20010           THRU F-RICO-AGGIO-PGPF-SCARTO
+R20010     END-IF
 R11817*       PERFORM SCRIVI-SCARTI
 R11817*       THRU EX-SCRIVI-SCARTI
 R14316*--* Se siamo nel caso di Postepay Evolution Business
@@ -1498,6 +1902,7 @@ R13519            THRU EX-SCRIVI-SCARTI
 DBG==>*    DISPLAY 'Imposta errore --Addebiti su IBAN Bancario--   '
 R05818            MOVE 'Addebiti su IBAN Bancario           '
 R05818                                      TO WS-AREA-APPO-YPOE-DESC
+R20005            MOVE 'IBA1'       TO WS-AREA-APPO-YPOE-COD
 R11422          END-IF
 R05818         ELSE
 R11817          PERFORM SCRIVI-SCARTI
@@ -1786,6 +2191,7 @@ DBG==>*    DISPLAY 'SQLCODE    : ' SQLCODE
       *--* Imposta area x messaggio errori via mail
                MOVE 'Iban non valorizzato su record     -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005         MOVE 'IBA2'       TO WS-AREA-APPO-YPOE-COD
 R14316         GO TO F-CTRL-IBAN
            END-IF
 R14316*
@@ -1838,7 +2244,7 @@ DBG==>*    DISPLAY 'WS-IBAN(' WS-IBAN')'
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Iban non presente su archivi CARD  -'
                                             TO WS-AREA-APPO-YPOE-DESC
-
+R20005             MOVE 'IBA3'       TO WS-AREA-APPO-YPOE-COD
               WHEN OTHER
                    MOVE SPACES                  TO YPCWS001-RIGA
                    STRING ' - ERRORE SU CARD X IBAN:' WS-IBAN
@@ -1852,7 +2258,7 @@ DBG==>*    DISPLAY 'WS-IBAN(' WS-IBAN')'
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Errore su CARD x Iban              -'
                                             TO WS-AREA-APPO-YPOE-DESC
-
+R20005             MOVE 'IBA4'       TO WS-AREA-APPO-YPOE-COD
            END-EVALUATE.
       *
        EX-Z3-CONTROLLA-IBAN-AT.
@@ -1893,7 +2299,7 @@ R15420              THRU F-CHIAMA-Z3BCUI99
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Parametri errati passati a Z3BCUIFA-'
                                             TO WS-AREA-APPO-YPOE-DESC
-
+R20005             MOVE 'UIF1'       TO WS-AREA-APPO-YPOE-COD
                WHEN '002'
                    MOVE SPACES                  TO YPCWS001-RIGA
                    STRING ' - Carta non attiva - '
@@ -1912,7 +2318,7 @@ R15420              THRU F-CHIAMA-Z3BCUI99
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Carta non attiva                   -'
                                             TO WS-AREA-APPO-YPOE-DESC
-
+R20005             MOVE 'CNA1'       TO WS-AREA-APPO-YPOE-COD
               WHEN OTHER
                    MOVE SPACES                  TO YPCWS001-RIGA
                    STRING ' - ELABORAZIONE KO-'
@@ -1929,7 +2335,7 @@ R15420              THRU F-CHIAMA-Z3BCUI99
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Errore sul programma -Z3BCUIFA     -'
                                             TO WS-AREA-APPO-YPOE-DESC
-
+R20005             MOVE 'UIF2'       TO WS-AREA-APPO-YPOE-COD
            END-EVALUATE.
       *
        EX-Z3-CHIAMA-UIFA.
@@ -1952,6 +2358,7 @@ R03817          SET WS-IMPO-ZERO-SI         TO TRUE
       *--* Imposta area x messaggio errori via mail
                 MOVE 'Importo non valorizzato su record  -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'IMP1'       TO WS-AREA-APPO-YPOE-COD
             END-IF
            .
        F-CTRL-IMPO.
@@ -1974,6 +2381,7 @@ R08421*-
 R08421*--* Imposta area x messaggio errori via mail
 R08421          MOVE 'Campo summary id non valorizzato su record  -'
 R08421                                      TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'SUM1'       TO WS-AREA-APPO-YPOE-COD
 R08421      END-IF
 R08421     .
 R08421 F-CTRL-SUMM-ID.
@@ -2034,6 +2442,7 @@ R07420            SET WS-CONTAB-SI           TO TRUE
       *--* Imposta area x messaggio errori via mail
                   MOVE 'Imp.avere + saldo > capac.nom.carta-'
                                              TO WS-AREA-APPO-YPOE-DESC
+R20005            MOVE 'CAP1'       TO WS-AREA-APPO-YPOE-COD
                END-IF
            END-IF
            .
@@ -2167,6 +2576,7 @@ DBG==>*    display 'INCC-RETCODE: ' INCC-RETCODE
       *--* Imposta area x messaggio errori via mail
                     MOVE 'Notfound da routine CRVYD228  -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005              MOVE 'CRV1'       TO WS-AREA-APPO-YPOE-COD
                WHEN OTHER
                     MOVE INCC-CV20-FILIALE  TO COMSD50-FILIALE
                     MOVE INCC-CV20-RAPPORT  TO COMSD50-RAPPORT
@@ -2267,6 +2677,7 @@ R14316      .
       *--* Imposta area x messaggio errori via mail
                 MOVE 'Causale non trovata                -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'CAU1'       TO WS-AREA-APPO-YPOE-COD
             END-IF
       *
             IF  W100-CODOPE  = SPACES
@@ -2283,6 +2694,7 @@ R14316      .
       *--* Imposta area x messaggio errori via mail
                 MOVE 'Codice operatore non trovato       -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'OPE1'       TO WS-AREA-APPO-YPOE-COD
              ELSE
                 MOVE W100-CODOPE            TO CRVSD50-CODOPE
             END-IF
@@ -2312,6 +2724,7 @@ R05818             CONTINUE
       *--* Imposta area x messaggio errori via mail
                MOVE 'LEVEL-PAY-CODE non prevista   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005         MOVE 'LPC1'       TO WS-AREA-APPO-YPOE-COD
              END-IF
             ELSE
               MOVE 'F' TO WK-FLAG-TIPO-POS
@@ -2487,6 +2900,7 @@ R12019           ADD 400        TO IND1
       *--* Imposta area x messaggio errori via mail
                 MOVE 'Causale non trovata                -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'CAU1'       TO WS-AREA-APPO-YPOE-COD
 171122          DISPLAY 'W100-CAUSALE = SPACES'
 171122          DISPLAY 'PGPF-BANK-ACC-TYP  ('PGPF-BANK-ACC-TYP')'
 171122          DISPLAY 'PGPF-PAYMT-TYPE    ('PGPF-PAYMT-TYPE  ')'
@@ -2507,6 +2921,7 @@ R12019           ADD 400        TO IND1
       *--* Imposta area x messaggio errori via mail
                 MOVE 'Codice operatore non trovato       -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005          MOVE 'OPE1'       TO WS-AREA-APPO-YPOE-COD
 171122          DISPLAY 'W100-CODOPE  = SPACES'
 171122          DISPLAY 'PGPF-BANK-ACC-TYP  ('PGPF-BANK-ACC-TYP')'
 171122          DISPLAY 'PGPF-PAYMT-TYPE    ('PGPF-PAYMT-TYPE  ')'
@@ -2560,6 +2975,7 @@ R14316 CERCA-PAN-3TRA.
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Pan II non valorizz- Errore GE90   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005             MOVE 'PAN1'       TO WS-AREA-APPO-YPOE-COD
                WHEN    Z3CLGE90-PAN-NON-TROVATO
                    MOVE SPACES                 TO YPCWS001-RIGA
                    STRING 'ERR. ROUTINE Z3BCGE90 '
@@ -2574,6 +2990,7 @@ R14316 CERCA-PAN-3TRA.
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Pan III non trovato- Errore GE90   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005             MOVE 'PAN2'       TO WS-AREA-APPO-YPOE-COD
                WHEN OTHER
                    MOVE SPACES                 TO YPCWS001-RIGA
                    STRING 'ERR. ROUTINE Z3BCGE90 '
@@ -2588,6 +3005,7 @@ R14316 CERCA-PAN-3TRA.
       *--* Imposta area x messaggio errori via mail
                    MOVE 'Errore generico routine Z3BCGE90   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005             MOVE 'GE91'       TO WS-AREA-APPO-YPOE-COD
            END-EVALUATE
 
            .
@@ -2634,6 +3052,14 @@ R11817 EX-SCRIVI-SCART2.
       *================================================================*
 R05818 SCRIVI-FXML.
       *
+R20010*--* NB: SCRIVI-FXML e' anche richiamato dalla scrittura di coda
+R20010*    IMPOSTA-DATI-T-FXML/SCRIVI-FXML (una sola volta a fine job,
+R20010*    riga di riepilogo non legata a un singolo record sorgente):
+R20010*    RICO-AGGIO-DEST NON va richiamato qui, altrimenti la coda
+R20010*    aggiunge un incremento spurio al lato DEST senza un
+R20010*    corrispondente incremento lato PGPF (vedi invece la chiamata
+R20010*    a RICO-AGGIO-DEST subito dopo la PERFORM SCRIVI-FXML fatta
+R20010*    per il singolo record in ELAB)
             WRITE OUTFXML-REC.
       *
             IF NOT OXML-NORMAL
@@ -2650,8 +3076,78 @@ R05818 SCRIVI-FXML.
 R05818 EX-SCRIVI-FXML.
            EXIT.
       *================================================================*
+R20008 SCRIVI-FCSV.
+R20008*
+R20008*--* Estratto CSV parallelo a OUTFXML: stesso contenuto dato da
+R20008*    WS-DATI-XML (riga dati, OUTFXML-TIPO-REC = '1') o da
+R20008*    WS-DATI-XML-CODA (riga di coda, OUTFXML-TIPO-REC = '0'),
+R20008*    gia' valorizzati dal chiamante esattamente come per OUTFXML
+R20008     MOVE SPACES                      TO OUTFCSV-REC
+R20008     IF OUTFXML-TIPO-REC = '1'
+R20008        MOVE WS-IMPO-MOV              TO WS-FCSV-IMPO-MOV
+R20008        STRING '1,'
+R20008               WS-IBAN-DEST      DELIMITED BY SIZE ','
+R20008               WS-RAGI-SOC       DELIMITED BY SIZE ','
+R20008               WS-FCSV-IMPO-MOV  DELIMITED BY SIZE ','
+R20008               WS-INDIRIZZO      DELIMITED BY SIZE ','
+R20008               WS-CAP            DELIMITED BY SIZE ','
+R20008               WS-LOC            DELIMITED BY SIZE ','
+R20008               WS-PROV           DELIMITED BY SIZE ','
+R20008               WS-NAZ            DELIMITED BY SIZE ','
+R20008               WS-PAYMENT-UID    DELIMITED BY SIZE ','
+R20008               OUTFXML-DESC      DELIMITED BY SIZE
+R20008        INTO OUTFCSV-REC
+R20010        ON OVERFLOW
+R20010           MOVE '26'                  TO P303-MSGER-RIF
+R20010           MOVE 'OUTFCSV '            TO P303-MSGER-FILE
+R20010           MOVE 'STRING'              TO P303-MSGER-TIPO
+R20010           MOVE 'ERRORE STRING RIGA DATI FCSV: RECORD TRONCATO'
+R20010                                      TO P303-MSGER-DESCR
+R20010           PERFORM ERRORE-P303      THRU EX-ERRORE-P303
+R20008        END-STRING
+R20008     ELSE
+R20008        MOVE WS-TOTALE-IMP            TO WS-FCSV-TOTALE-IMP
+R20008        STRING '0,'
+R20008               WS-NUM-TRAN           DELIMITED BY SIZE ','
+R20008               WS-FCSV-TOTALE-IMP    DELIMITED BY SIZE ','
+R20008               WS-IBAN-MITT          DELIMITED BY SIZE
+R20008        INTO OUTFCSV-REC
+R20010        ON OVERFLOW
+R20010           MOVE '27'                  TO P303-MSGER-RIF
+R20010           MOVE 'OUTFCSV '            TO P303-MSGER-FILE
+R20010           MOVE 'STRING'              TO P303-MSGER-TIPO
+R20010           MOVE 'ERRORE STRING RIGA CODA FCSV: RECORD TRONCATO'
+R20010                                      TO P303-MSGER-DESCR
+R20010           PERFORM ERRORE-P303      THRU EX-ERRORE-P303
+R20008        END-STRING
+R20008     END-IF
+R20008*
+R20008     WRITE OUTFCSV-REC
+R20008*
+R20008     IF NOT FCSV-NORMAL
+R20008        MOVE ST-OUTFCSV               TO P303-FILE-STATUS
+R20008        MOVE '25'                     TO P303-MSGER-RIF
+R20008        MOVE 'OUTFCSV '               TO P303-MSGER-FILE
+R20008        MOVE 'WRITE'                  TO P303-MSGER-TIPO
+R20008        MOVE 'ERRORE WRITE FILE FCSV' TO P303-MSGER-DESCR
+R20008        PERFORM ERRORE-P303         THRU EX-ERRORE-P303
+R20008     END-IF
+R20008*
+R20008     ADD 1                            TO CTR-CONT-FCSV
+R20008     .
+R20008 EX-SCRIVI-FCSV.
+R20008     EXIT.
+      *================================================================*
 R11422 SCRIVI-FXM2.
       *
+R20010*--* NB: SCRIVI-FXM2 e' usato sia dalla coda (IMPOSTA-DATI-T-FXM2,
+R20010*    una volta a fine job, riepilogo non legato a un record
+R20010*    sorgente) sia da TRATTA-CC-BANCARIO (scrittura legata
+R20010*    all'INSERT su YPTBFAS2, una tabella diversa da YPTBPGPF): in
+R20010*    nessuno dei due casi c'e' un incremento lato PGPF
+R20010*    (RICO-AGGIO-PGPF/INSE-TABE-PGPF) con cui quadrare, quindi
+R20010*    RICO-AGGIO-DEST non va richiamato qui (altrimenti inquina il
+R20010*    riepilogo con incrementi senza contropartita PGPF)
             MOVE  YPCRREQX             TO OUTFXM2-REC.
             WRITE OUTFXM2-REC.
       *
@@ -2671,6 +3167,12 @@ R11422 EX-SCRIVI-FXM2.
       *================================================================*
 R12019 SCRIVI-BILLCCB.
       *
+R20010*--* NB: per i record con split ASI/ASA (IMPOSTA-BILLCCB-2)
+R20010*    SCRIVI-BILLCCB viene eseguito due volte per lo stesso record
+R20010*    sorgente: RICO-AGGIO-DEST non va richiamato qui (duplicherebbe
+R20010*    il lato DEST) ma una sola volta in IMPOSTA-BILLCCB/
+R20010*    IMPOSTA-BILLCCB-ASI, con la stessa logica gia' usata dal req
+R20010*    007 per CTR-RICO-PGPF-IMPO-D-BILL
             WRITE BILLCCB-REC             FROM YPCRBILC-REC
       *
             IF NOT BILC-NORMAL
@@ -2684,10 +3186,67 @@ R12019 SCRIVI-BILLCCB.
             END-IF
       *
             ADD 1                           TO CTR-CONT-SCRITTI-BILLCCB
+R20007      PERFORM RICO-AGGIO-BILLCCB-IMPO
+R20007         THRU F-RICO-AGGIO-BILLCCB-IMPO
             .
 R12019 EX-SCRIVI-BILLCCB.
            EXIT.
       *================================================================*
+R20007 RICO-AGGIO-BILLCCB-IMPO.
+R20007*
+R20007*--* Cross-foot dell'importo scritto su BILLCCB (solo righe DARE)
+R20007*    contro l'importo sorgente PGPF che lo ha generato, per
+R20007*    verificare a fine job che il totale in uscita (YPCRBILC-
+R20007*    IMPORTO) quadri col totale in ingresso (PGPF-PAYMT-TOT/100,
+R20007*    stessa conversione fatta da IMPOSTA-BILLCCB)
+R20010*    Il lato PGPF (CTR-RICO-PGPF-IMPO-D-BILL) e' accumulato una
+R20010*    sola volta per record sorgente in IMPOSTA-BILLCCB/
+R20010*    IMPOSTA-BILLCCB-ASI, non qui: SCRIVI-BILLCCB (e quindi questo
+R20010*    paragrafo) viene eseguito due volte per i record con split
+R20010*    ASI/ASA, e sommarlo qui avrebbe contato due volte l'importo
+R20010*    sorgente a fronte di un solo totale BILLCCB (ASI+ASA=1x
+R20010*    sorgente)
+R20007     IF YPCRBILC-DARE-AVERE = 'D'
+R20007        ADD YPCRBILC-IMPORTO TO CTR-RICO-BILLCCB-IMPO-D
+R20007     END-IF
+R20007     .
+R20007 F-RICO-AGGIO-BILLCCB-IMPO.
+R20007     EXIT.
+      *================================================================*
+R20001 SCRIVI-YPODUPK.
+R20001*
+R20001*--* Traccia su file dedicato ogni scarto per SQLCODE -803
+R20001*    (key duplicata) emesso dalla INSERT su YPTBPGPF
+R20010*    Per i record summary F.C.301 i dati vivono nei campi
+R20010*    PGPF-...-301 (vedi YPCRPGPF.cpy), non negli omonimi campi
+R20010*    F.C.200/300
+R20010     IF PGPF-FUNCT-CODE = '301'
+R20010        MOVE PGPF-PAYEMT-UID-301      TO YPODUPK-PAYEMT-UID
+R20010        MOVE PGPF-ME-ID-CODE-301      TO YPODUPK-MERCHANT-ID
+R20010        MOVE PGPF-FUNCT-CODE-301      TO YPODUPK-FUNCT-CODE
+R20010        MOVE PGPF-PAYMT-TOT-301       TO YPODUPK-PAYMT-TOT
+R20010     ELSE
+R20001        MOVE PGPF-PAYEMT-UID          TO YPODUPK-PAYEMT-UID
+R20001        MOVE PGPF-ME-ID-CODE          TO YPODUPK-MERCHANT-ID
+R20001        MOVE PGPF-FUNCT-CODE          TO YPODUPK-FUNCT-CODE
+R20001        MOVE PGPF-PAYMT-TOT           TO YPODUPK-PAYMT-TOT
+R20010     END-IF
+R20001     MOVE YPCRPGPF-WORK               TO YPODUPK-IPAYMENT-REC
+R20001*
+R20001     WRITE YPODUPK-REC
+R20001*
+R20001     IF NOT YDUPK-NORMAL
+R20001        MOVE ST-YPODUPK               TO P303-FILE-STATUS
+R20001        MOVE '20'                     TO P303-MSGER-RIF
+R20001        MOVE 'YPODUPK '               TO P303-MSGER-FILE
+R20001        MOVE 'WRITE'                  TO P303-MSGER-TIPO
+R20001        MOVE 'ERRORE WRITE FILE YPODUPK' TO P303-MSGER-DESCR
+R20001        PERFORM ERRORE-P303         THRU EX-ERRORE-P303
+R20001     END-IF
+R20001     .
+R20001 F-SCRIVI-YPODUPK.
+R20001     EXIT.
+      *================================================================*
 R14316 SCRIVI-DCD-APER.
       *
       *--* Inizializza area DCD
@@ -2941,6 +3500,7 @@ R14316     END-IF
       *
 R14316*--* Scelto di visualizzare IBAN e Importo
 R14316     MOVE WS-AREA-APPO-YPOE-DESC      TO WS-AREA-APPO-YPOE-D
+R20005     MOVE WS-AREA-APPO-YPOE-COD       TO WS-AREA-APPO-YPOE-RCOD
 R14316*    MOVE PGPF-PAYEMT-UID             TO WS-AREA-APPO-PAYEMT-UID
 R11422*    MOVE PGPF-BANK-ACCOUNT           TO WS-AREA-APPO-YPOE-IBAN
 R11422     MOVE YPCWFAMI-O-NUME-RAPP-FA     TO WS-AREA-APPO-YPOE-NRFA
@@ -2954,6 +3514,7 @@ R14316     MOVE PGPF-PAYMT-TOT              TO WS-AREA-APPO-YPOE-IMPO
       *
            PERFORM WRIT-YPOE              THRU F-WRIT-YPOE
            ADD 1                            TO CTR-CONT-SCRITTI-YPOERRO
+R20006     PERFORM CONTA-COD-SCARTO-YPOE  THRU F-CONTA-COD-SCARTO-YPOE
 
            MOVE SPACES                      TO WS-AREA-APPO-YPOE
            PERFORM WRIT-YPOE              THRU F-WRIT-YPOE
@@ -2976,6 +3537,81 @@ R14316     MOVE PGPF-PAYMT-TOT              TO WS-AREA-APPO-YPOE-IMPO
        F-WRIT-YPOE.
            EXIT.
       *================================================================*
+R20006 CONTA-COD-SCARTO-YPOE.
+R20006*
+R20006*--* Cerca WS-AREA-APPO-YPOE-COD fra i codici gia' incontrati
+R20006*    (WK-COD-SCARTO-YPOE-COD, 1..WS-IND-COD-SCARTO-YPOE): se lo
+R20006*    trova incrementa il contatore di quella riga, altrimenti
+R20006*    apre una nuova riga in tabella col contatore a 1
+R20010     SET COD-SCARTO-YPOE-TROVATO-NO   TO TRUE
+R20006     PERFORM VARYING WS-IND2 FROM 1 BY 1
+R20006        UNTIL WS-IND2 > WS-IND-COD-SCARTO-YPOE
+R20006        IF WK-COD-SCARTO-YPOE-COD(WS-IND2) = WS-AREA-APPO-YPOE-COD
+R20006           ADD 1   TO WK-COD-SCARTO-YPOE-CNT(WS-IND2)
+R20010           SET COD-SCARTO-YPOE-TROVATO-SI TO TRUE
+R20006        END-IF
+R20006     END-PERFORM
+R20006*
+R20010     IF COD-SCARTO-YPOE-TROVATO-NO
+R20006        AND WS-IND-COD-SCARTO-YPOE < 20
+R20006        ADD 1                         TO WS-IND-COD-SCARTO-YPOE
+R20006        MOVE WS-AREA-APPO-YPOE-COD
+R20006                TO WK-COD-SCARTO-YPOE-COD(WS-IND-COD-SCARTO-YPOE)
+R20006        MOVE 1
+R20006                TO WK-COD-SCARTO-YPOE-CNT(WS-IND-COD-SCARTO-YPOE)
+R20010     ELSE
+R20010        IF COD-SCARTO-YPOE-TROVATO-NO
+R20010           ADD 1                      TO CTR-COD-SCARTO-YPOE-ECCED
+R20010        END-IF
+R20006     END-IF
+R20006     .
+R20006 F-CONTA-COD-SCARTO-YPOE.
+R20006     EXIT.
+      *================================================================*
+R20006 SCRIVI-COD-SCARTO-YPOE.
+R20006*
+R20006*--* Stampa in coda al file YPOERRO un riepilogo dei conteggi per
+R20006*    codice scarto accumulati in WK-AREA-COD-SCARTO-YPOE
+R20006     IF WS-IND-COD-SCARTO-YPOE = ZERO
+R20006        GO TO F-SCRIVI-COD-SCARTO-YPOE
+R20006     END-IF
+R20006*
+R20006     MOVE SPACES                      TO WS-AREA-APPO-YPOE
+R20006     MOVE 'RIEPILOGO SCARTI YPOERRO X COD.'
+R20006                                      TO WS-AREA-APPO-YPOE-D
+R20006     PERFORM WRIT-YPOE              THRU F-WRIT-YPOE
+R20006*
+R20006     PERFORM VARYING WS-IND2 FROM 1 BY 1
+R20006        UNTIL WS-IND2 > WS-IND-COD-SCARTO-YPOE
+R20006        MOVE WK-COD-SCARTO-YPOE-CNT(WS-IND2)
+R20006                                      TO ETR-COD-SCARTO-YPOE-CNT
+R20006        MOVE SPACES                   TO WS-AREA-APPO-YPOE
+R20006        STRING 'SCARTI COD=' WK-COD-SCARTO-YPOE-COD(WS-IND2)
+R20006               ' TOT=' ETR-COD-SCARTO-YPOE-CNT
+R20006        DELIMITED BY SIZE          INTO WS-AREA-APPO-YPOE-D
+R20006        END-STRING
+R20006        PERFORM WRIT-YPOE           THRU F-WRIT-YPOE
+R20006     END-PERFORM
+R20006*
+R20010     IF CTR-COD-SCARTO-YPOE-ECCED > ZERO
+R20010        MOVE CTR-COD-SCARTO-YPOE-ECCED
+R20010                                      TO ETR-COD-SCARTO-YPOE-ECCED
+R20010        MOVE SPACES                   TO WS-AREA-APPO-YPOE
+R20010        STRING '*** ATTENZIONE: TABELLA RIEPILOGO SCARTI YPOERRO '
+R20010               'SATURA (MAX 20 CODICI DISTINTI) - CODICI NON '
+R20010               'RIEPILOGATI: '
+R20010               ETR-COD-SCARTO-YPOE-ECCED
+R20010        DELIMITED BY SIZE          INTO WS-AREA-APPO-YPOE-D
+R20010        END-STRING
+R20010        PERFORM WRIT-YPOE          THRU F-WRIT-YPOE
+R20010     END-IF
+R20006*
+R20006     MOVE SPACES                      TO WS-AREA-APPO-YPOE
+R20006     PERFORM WRIT-YPOE              THRU F-WRIT-YPOE
+R20006     .
+R20006 F-SCRIVI-COD-SCARTO-YPOE.
+R20006     EXIT.
+      *================================================================*
        IMPO-ERRO-WRIT-YPOE.
       *
            MOVE SPACES                      TO YPCWS001-RIGA
@@ -3150,6 +3786,18 @@ R12019 IMPOSTA-BILLCCB.
            MOVE  'ASF'             TO  YPCRBILC-PRODOTTO
            MOVE  'N'               TO  YPCRBILC-OMOLOGAZIONE
            MOVE  'N'               TO  YPCRBILC-UNIVERSALE-NONUNIVERS
+R20010*--* Lato PGPF del cross-foot RICO-AGGIO-BILLCCB-IMPO: accumulato
+R20010*    qui, una sola volta per record sorgente (IMPOSTA-BILLCCB non
+R20010*    ha lo split ASI/ASA di IMPOSTA-BILLCCB-2, quindi e' sempre
+R20010*    chiamato una volta sola per ogni SCRIVI-BILLCCB)
+R20010     IF YPCRBILC-DARE-AVERE = 'D'
+R20010        COMPUTE CTR-RICO-PGPF-IMPO-D-BILL =
+R20010              CTR-RICO-PGPF-IMPO-D-BILL + (PGPF-PAYMT-TOT / 100)
+R20010     END-IF
+R20010*--* Idem per il riepilogo req000 (CTR-RICO-DEST-...): una sola
+R20010*    volta per record sorgente, qui e non in SCRIVI-BILLCCB (che
+R20010*    viene eseguito due volte per i record con split ASI/ASA)
+R20010     PERFORM RICO-AGGIO-DEST      THRU F-RICO-AGGIO-DEST
            .
        EX-IMPOSTA-BILLCCB.
 R12019     EXIT.
@@ -3199,6 +3847,20 @@ TK1274 IMPOSTA-BILLCCB-ASI.
            MOVE  'ASI'             TO  YPCRBILC-PRODOTTO
            MOVE  'N'               TO  YPCRBILC-OMOLOGAZIONE
            MOVE  'N'               TO  YPCRBILC-UNIVERSALE-NONUNIVERS
+R20010*--* Lato PGPF del cross-foot RICO-AGGIO-BILLCCB-IMPO: accumulato
+R20010*    qui (non in IMPOSTA-BILLCCB-ASA) perche' IMPOSTA-BILLCCB-ASI
+R20010*    e' eseguito una sola volta per record sorgente, prima dello
+R20010*    split ASI/ASA; accumularlo anche in ASA duplicherebbe il
+R20010*    lato PGPF a fronte di un solo totale BILLCCB (ASI+ASA=1x
+R20010*    sorgente)
+R20010     IF YPCRBILC-DARE-AVERE = 'D'
+R20010        COMPUTE CTR-RICO-PGPF-IMPO-D-BILL =
+R20010              CTR-RICO-PGPF-IMPO-D-BILL + (PGPF-PAYMT-TOT / 100)
+R20010     END-IF
+R20010*--* Idem per il riepilogo req000 (CTR-RICO-DEST-...): una sola
+R20010*    volta per record sorgente, qui e non in SCRIVI-BILLCCB/
+R20010*    IMPOSTA-BILLCCB-ASA
+R20010     PERFORM RICO-AGGIO-DEST      THRU F-RICO-AGGIO-DEST
            .
 TK1274 EX-IMPOSTA-BILLCCB-ASI.
 TK1274     EXIT.
@@ -3529,6 +4191,7 @@ R14217     MOVE HV-KEY-RANDOM            TO XYCRCONT-KEY-RANDOM-NUM
             END-IF
       *
             ADD     1                       TO CTR-CONT-SCRITTI
+R20000      PERFORM RICO-AGGIO-DEST       THRU F-RICO-AGGIO-DEST
             .
        EX-SCRIVI-REC-OUT.
            EXIT.
@@ -3547,6 +4210,7 @@ FIANNH         PERFORM ERRORE-P303        THRU EX-ERRORE-P303
 FIANNH      END-IF
 FIANNH*
 FIANNH      ADD     1                       TO CTR-CONT-SCRITTI-B
+R20000      PERFORM RICO-AGGIO-DEST       THRU F-RICO-AGGIO-DEST
 FIANNH      .
 FIANNH EX-SCRIVI-REC-OUTB.
 FIANNH     EXIT.
@@ -3565,6 +4229,7 @@ R14316 SCRIVI-REC-OUT-CONT.
             END-IF
       *
             ADD     1                       TO CTR-CONT-SCRITTI-CONT
+R20000      PERFORM RICO-AGGIO-DEST       THRU F-RICO-AGGIO-DEST
             .
        EX-SCRIVI-REC-OUT-CONT.
            EXIT.
@@ -3721,9 +4386,19 @@ R08421            PGPF-VALUE-DATE(7:2)
 R08421            DELIMITED BY SIZE
 R08421            INTO YPDCPGPF-DATE-VALUE
 R08421     END-STRING
-R08421* INSERITO PER DEBUG MA BISOGNA CAPIRE E IMPOSTARE IL VALORE
-R08421* CORRETTO
-R08421     MOVE '0001-01-01'         TO YPDCPGPF-REF-PERIOD-DATE
+R20009*--* Il messaggio summary function code 301 non porta un periodo
+R20009*    di riferimento proprio (vedi i campi PGPF-...-301 sopra): si
+R20009*    usa percio' la data di elaborazione del batch (stessa
+R20009*    COM-DATE-TIME-H gia' usata per YPDCPGPF-PGPF-DATE) al posto
+R20009*    del sentinel '0001-01-01', cosi' i report per REF_PERIOD_DATE
+R20009*    non raggruppano piu' tutte le righe 301 nello stesso periodo
+R20009*    fittizio
+R20009     STRING COM-DATE-TIME-H(1:4) '-'
+R20009            COM-DATE-TIME-H(5:2) '-'
+R20009            COM-DATE-TIME-H(7:2)
+R20009            DELIMITED BY SIZE
+R20009            INTO  YPDCPGPF-REF-PERIOD-DATE
+R20009     END-STRING
 R08421*
 R08421      EXEC SQL
 R08421        SET :YPDCPGPF-TMSTP-INS = CURRENT TIMESTAMP
@@ -3805,6 +4480,8 @@ R54824       ,:YPDCPGPF-PAYMENT-REASON
       *
            IF SQLCODE = 0
               ADD 1                         TO CTR-TABPGPF-INSE
+R20000        PERFORM RICO-AGGIO-PGPF       THRU F-RICO-AGGIO-PGPF
+R20002        PERFORM SCRIVI-CKPT           THRU F-SCRIVI-CKPT
            ELSE
               MOVE SQLCODE                  TO W100-APPO-SQLCODE
               IF SQLCODE = -803
@@ -3822,6 +4499,126 @@ R54824       ,:YPDCPGPF-PAYMENT-REASON
        F-INSE-PGPF.
            EXIT.
       *================================================================*
+R20002 SCRIVI-CKPT.
+R20002*
+R20002*--* Registra la posizione dell'ultimo record IPAYMENT per cui
+R20002*    la INSERT su YPTBPGPF e' andata a buon fine, cosi' un
+R20002*    eventuale restart puo' ripartire dal record successivo
+R20002*    senza rielaborare (e riscartare per key duplicata) quelli
+R20002*    gia' caricati
+R20002     MOVE PGPF-PAYEMT-UID             TO YPOCKPT-PAYEMT-UID
+R20002     MOVE PGPFH-MSG-NUMBER            TO YPOCKPT-MSG-NUMBER
+R20002     MOVE CTR-CONT-LETTI-TOT          TO YPOCKPT-REC-COUNT
+R20002*
+R20002     WRITE YPOCKPT-REC
+R20002*
+R20002     IF NOT CKPT-NORMAL
+R20002        MOVE ST-YPOCKPT               TO P303-FILE-STATUS
+R20002        MOVE '23'                     TO P303-MSGER-RIF
+R20002        MOVE 'YPOCKPT '               TO P303-MSGER-FILE
+R20002        MOVE 'WRITE'                  TO P303-MSGER-TIPO
+R20002        MOVE 'ERRORE WRITE FILE YPOCKPT' TO P303-MSGER-DESCR
+R20002        PERFORM ERRORE-P303         THRU EX-ERRORE-P303
+R20002     END-IF
+R20002     .
+R20002 F-SCRIVI-CKPT.
+R20002     EXIT.
+      *================================================================*
+R20000 RICO-AGGIO-PGPF.
+R20000*
+R20000*--* Aggiorna i contatori di riconciliazione lato PGPF (sorgente)
+R20000*    per funzione/D-C, usati dal riepilogo di STAM-RIGH-TOTA
+R20000     EVALUATE TRUE
+R20000        WHEN PGPF-FUNCT-CODE = '200'
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-PGPF-D-200
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-PGPF-C-200
+R20000           END-IF
+R20000        WHEN PGPF-FUNCT-CODE = '300'
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-PGPF-D-300
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-PGPF-C-300
+R20000           END-IF
+R20010        WHEN PGPF-FUNCT-CODE = '301'
+R20010           IF PGPF-DB-CR-FLAG-301 = 'D'
+R20010              ADD 1                   TO CTR-RICO-PGPF-D-301
+R20010           ELSE
+R20010              ADD 1                   TO CTR-RICO-PGPF-C-301
+R20010           END-IF
+R20000        WHEN OTHER
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-PGPF-D-OTHER
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-PGPF-C-OTHER
+R20000           END-IF
+R20000     END-EVALUATE
+R20010     SET WS-RICO-PGPF-CONTATO-SI      TO TRUE
+R20000     .
+R20000 F-RICO-AGGIO-PGPF.
+R20000     EXIT.
+      *================================================================*
+R20010 RICO-AGGIO-PGPF-SCARTO.
+R20010*
+R20010*--* Lato "scarto" del cross-foot req000: richiamato da ELAB solo
+R20010*    quando il record e' stato effettivamente scartato
+R20010*    (WS-SCRI-SCAR-SI, F.C. diversa da 301), per poter sottrarre
+R20010*    in STMP-RIGH-T14 gli scarti "di mestiere" dal lato PGPF prima
+R20010*    di confrontarlo col lato DEST (vedi nota su CTR-RICO-PGPF-D-
+R20010*    200-SCAR in WORKING-STORAGE)
+R20010     EVALUATE TRUE
+R20010        WHEN PGPF-FUNCT-CODE = '200'
+R20010           IF PGPF-DB-CR-FLAG = 'D'
+R20010              ADD 1                   TO CTR-RICO-PGPF-D-200-SCAR
+R20010           ELSE
+R20010              ADD 1                   TO CTR-RICO-PGPF-C-200-SCAR
+R20010           END-IF
+R20010        WHEN PGPF-FUNCT-CODE = '300'
+R20010           IF PGPF-DB-CR-FLAG = 'D'
+R20010              ADD 1                   TO CTR-RICO-PGPF-D-300-SCAR
+R20010           ELSE
+R20010              ADD 1                   TO CTR-RICO-PGPF-C-300-SCAR
+R20010           END-IF
+R20010        WHEN OTHER
+R20010           IF PGPF-DB-CR-FLAG = 'D'
+R20010              ADD 1             TO CTR-RICO-PGPF-D-OTHER-SCAR
+R20010           ELSE
+R20010              ADD 1             TO CTR-RICO-PGPF-C-OTHER-SCAR
+R20010           END-IF
+R20010     END-EVALUATE
+R20010     .
+R20010 F-RICO-AGGIO-PGPF-SCARTO.
+R20010     EXIT.
+      *================================================================*
+R20000 RICO-AGGIO-DEST.
+R20000*
+R20000*--* Aggiorna i contatori di riconciliazione lato movimenti
+R20000*    contabili (OPECONT/OPECONTB/XYDCONT/BILLCCB/FXML/FXM2)
+R20000     EVALUATE TRUE
+R20000        WHEN PGPF-FUNCT-CODE = '200'
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-DEST-D-200
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-DEST-C-200
+R20000           END-IF
+R20000        WHEN PGPF-FUNCT-CODE = '300'
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-DEST-D-300
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-DEST-C-300
+R20000           END-IF
+R20000        WHEN OTHER
+R20000           IF PGPF-DB-CR-FLAG = 'D'
+R20000              ADD 1                   TO CTR-RICO-DEST-D-OTHER
+R20000           ELSE
+R20000              ADD 1                   TO CTR-RICO-DEST-C-OTHER
+R20000           END-IF
+R20000     END-EVALUATE
+R20000     .
+R20000 F-RICO-AGGIO-DEST.
+R20000     EXIT.
+      *================================================================*
        CTRL-FINA.
       *
       *--* Controlla se il file � vuoto
@@ -3872,6 +4669,14 @@ TK1274     PERFORM STMP-RIGH-T13          THRU F-STMP-RIGH-T13
 R11422     PERFORM STMP-RIGH-T12          THRU F-STMP-RIGH-T12
       *
            PERFORM STMP-RIGH-T4           THRU F-STMP-RIGH-T4
+      *
+R20000     PERFORM STMP-RIGH-T14          THRU F-STMP-RIGH-T14
+      *
+R20003     IF TABE-SMAC-TRONCATA-SI
+R20003        PERFORM STMP-RIGH-T15       THRU F-STMP-RIGH-T15
+R20003     END-IF
+      *
+R20008     PERFORM STMP-RIGH-T16          THRU F-STMP-RIGH-T16
            .
        F-STAM-RIGH-TOTA.
            EXIT.
@@ -3889,6 +4694,7 @@ R08421     MOVE CTR-CONT-LETTI-DATI-301     TO ETR-CONT-LETTI-DATI-301
            MOVE CTR-CONT-SCARTI             TO ETR-CONT-SCARTI
 R05818     MOVE CTR-CONT-FXML               TO ETR-CONT-FXML
 R11422     MOVE CTR-CONT-FXM2               TO ETR-CONT-FXM2
+R20008     MOVE CTR-CONT-FCSV               TO ETR-CONT-FCSV
            MOVE CTR-CONT-SCRITTI            TO ETR-CONT-SCRITTI
            MOVE CTR-CONT-SCRITTI-B          TO ETR-CONT-SCRITTI-B
 R14316     MOVE CTR-CONT-SCRITTI-CONT       TO ETR-CONT-SCRITTI-CONT
@@ -4165,6 +4971,37 @@ R12019 STMP-RIGH-T10.
                    INTO YPCWS001-RIGA
            END-STRING
            PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+      *
+R20007*--* Cross-foot importo BILLCCB (DARE) vs importo sorgente PGPF
+R20007     COMPUTE WK-RICO-VARIANZA-BILLCCB =
+R20007           CTR-RICO-PGPF-IMPO-D-BILL - CTR-RICO-BILLCCB-IMPO-D
+R20007     MOVE CTR-RICO-PGPF-IMPO-D-BILL  TO ETR-RICO-PGPF-IMPO-D-BILL
+R20007     MOVE CTR-RICO-BILLCCB-IMPO-D    TO ETR-RICO-BILLCCB-IMPO-D
+R20007     MOVE WK-RICO-VARIANZA-BILLCCB   TO ETR-RICO-VARIANZA-BILLCCB
+R20007*
+R20007     MOVE    SPACES     TO        YPCWS001-RIGA
+R20007     STRING  'TOTALE IMPORTO DARE PGPF X BILLCCB_:'
+R20007             ETR-RICO-PGPF-IMPO-D-BILL
+R20007             DELIMITED BY SIZE
+R20007             INTO YPCWS001-RIGA
+R20007     END-STRING
+R20007     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20007*
+R20007     MOVE    SPACES     TO        YPCWS001-RIGA
+R20007     STRING  'TOTALE IMPORTO DARE SCRITTO BILLCCB:'
+R20007             ETR-RICO-BILLCCB-IMPO-D
+R20007             DELIMITED BY SIZE
+R20007             INTO YPCWS001-RIGA
+R20007     END-STRING
+R20007     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20007*
+R20007     MOVE    SPACES     TO        YPCWS001-RIGA
+R20007     STRING  'SCARTO (PGPF - BILLCCB)____________:'
+R20007             ETR-RICO-VARIANZA-BILLCCB
+R20007             DELIMITED BY SIZE
+R20007             INTO YPCWS001-RIGA
+R20007     END-STRING
+R20007     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
            .
 R12019 F-STMP-RIGH-T10.
            EXIT.
@@ -4185,6 +5022,182 @@ R12019 F-STMP-RIGH-T10.
        F-STMP-RIGH-T4.
            EXIT.
       *================================================================*
+R20000 STMP-RIGH-T14.
+R20000*
+R20000*--* Riconciliazione PGPF (YPTBPGPF) vs movimenti contabili
+R20000*    scritti (OPECONT/OPECONTB/XYDCONT/BILLCCB/FXML/FXM2),
+R20000*    per codice funzione e segno D/C: non vengono piu' stampati
+R20000*    i soli totali affiancati, ma viene segnalata l'eventuale
+R20000*    discordanza fra sorgente e destinazione.
+R20000     MOVE CTR-RICO-PGPF-D-200      TO ETR-RICO-PGPF-D-200
+R20000     MOVE CTR-RICO-DEST-D-200      TO ETR-RICO-DEST-D-200
+R20000     MOVE CTR-RICO-PGPF-C-200      TO ETR-RICO-PGPF-C-200
+R20000     MOVE CTR-RICO-DEST-C-200      TO ETR-RICO-DEST-C-200
+R20000     MOVE CTR-RICO-PGPF-D-300      TO ETR-RICO-PGPF-D-300
+R20000     MOVE CTR-RICO-DEST-D-300      TO ETR-RICO-DEST-D-300
+R20000     MOVE CTR-RICO-PGPF-C-300      TO ETR-RICO-PGPF-C-300
+R20000     MOVE CTR-RICO-DEST-C-300      TO ETR-RICO-DEST-C-300
+R20010     MOVE CTR-RICO-PGPF-D-301      TO ETR-RICO-PGPF-D-301
+R20010     MOVE CTR-RICO-PGPF-C-301      TO ETR-RICO-PGPF-C-301
+R20000     MOVE CTR-RICO-PGPF-D-OTHER    TO ETR-RICO-PGPF-D-OTHER
+R20000     MOVE CTR-RICO-DEST-D-OTHER    TO ETR-RICO-DEST-D-OTHER
+R20000     MOVE CTR-RICO-PGPF-C-OTHER    TO ETR-RICO-PGPF-C-OTHER
+R20000     MOVE CTR-RICO-DEST-C-OTHER    TO ETR-RICO-DEST-C-OTHER
+R20010     MOVE CTR-RICO-PGPF-D-200-SCAR TO ETR-RICO-PGPF-D-200-SCAR
+R20010     MOVE CTR-RICO-PGPF-C-200-SCAR TO ETR-RICO-PGPF-C-200-SCAR
+R20010     MOVE CTR-RICO-PGPF-D-300-SCAR TO ETR-RICO-PGPF-D-300-SCAR
+R20010     MOVE CTR-RICO-PGPF-C-300-SCAR TO ETR-RICO-PGPF-C-300-SCAR
+R20010     MOVE CTR-RICO-PGPF-D-OTHER-SCAR
+R20010                                   TO ETR-RICO-PGPF-D-OTHER-SCAR
+R20010     MOVE CTR-RICO-PGPF-C-OTHER-SCAR
+R20010                                   TO ETR-RICO-PGPF-C-OTHER-SCAR
+R20000*
+R20000     SET WS-RICO-MISMATCH-NO       TO TRUE
+R20000*
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000     MOVE '**** RICONCILIAZIONE PGPF vs MOVIMENTI CONTABILI ****'
+R20000                                TO        YPCWS001-RIGA
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-D-200 - CTR-RICO-PGPF-D-200-SCAR)
+R20010        NOT = CTR-RICO-DEST-D-200
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'F.C.200 DEB. PGPF='  ETR-RICO-PGPF-D-200
+R20010             ' SCARTATI='          ETR-RICO-PGPF-D-200-SCAR
+R20000             ' MOVIM='             ETR-RICO-DEST-D-200
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE     INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-C-200 - CTR-RICO-PGPF-C-200-SCAR)
+R20010        NOT = CTR-RICO-DEST-C-200
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'F.C.200 CRE. PGPF='  ETR-RICO-PGPF-C-200
+R20010             ' SCARTATI='          ETR-RICO-PGPF-C-200-SCAR
+R20000             ' MOVIM='             ETR-RICO-DEST-C-200
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE     INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-D-300 - CTR-RICO-PGPF-D-300-SCAR)
+R20010        NOT = CTR-RICO-DEST-D-300
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'F.C.300 DEB. PGPF='  ETR-RICO-PGPF-D-300
+R20010             ' SCARTATI='          ETR-RICO-PGPF-D-300-SCAR
+R20000             ' MOVIM='             ETR-RICO-DEST-D-300
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE     INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-C-300 - CTR-RICO-PGPF-C-300-SCAR)
+R20010        NOT = CTR-RICO-DEST-C-300
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'F.C.300 CRE. PGPF='  ETR-RICO-PGPF-C-300
+R20010             ' SCARTATI='          ETR-RICO-PGPF-C-300-SCAR
+R20000             ' MOVIM='             ETR-RICO-DEST-C-300
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE     INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-D-OTHER - CTR-RICO-PGPF-D-OTHER-SCAR)
+R20010        NOT = CTR-RICO-DEST-D-OTHER
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'ALTRE F.C. DEB. PGPF=' ETR-RICO-PGPF-D-OTHER
+R20010             ' SCARTATI='           ETR-RICO-PGPF-D-OTHER-SCAR
+R20000             ' MOVIM='              ETR-RICO-DEST-D-OTHER
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE      INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE SPACES                   TO WS-RICO-FLAG-TXT
+R20010     IF (CTR-RICO-PGPF-C-OTHER - CTR-RICO-PGPF-C-OTHER-SCAR)
+R20010        NOT = CTR-RICO-DEST-C-OTHER
+R20000        MOVE '  **MISMATCH**'      TO WS-RICO-FLAG-TXT
+R20000        SET WS-RICO-MISMATCH-SI    TO TRUE
+R20000     END-IF
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     STRING  'ALTRE F.C. CRE. PGPF=' ETR-RICO-PGPF-C-OTHER
+R20010             ' SCARTATI='           ETR-RICO-PGPF-C-OTHER-SCAR
+R20000             ' MOVIM='              ETR-RICO-DEST-C-OTHER
+R20000             WS-RICO-FLAG-TXT
+R20000             DELIMITED BY SIZE      INTO YPCWS001-RIGA
+R20000     END-STRING
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20010*
+R20010*--* F.C.301 e' un summary: solo totale informativo, nessun
+R20010*    confronto con movimenti a valle (non ne scrive nessuno)
+R20010     MOVE    SPACES     TO        YPCWS001-RIGA
+R20010     STRING  'F.C.301 DEB. PGPF='  ETR-RICO-PGPF-D-301
+R20010             ' F.C.301 CRE. PGPF='  ETR-RICO-PGPF-C-301
+R20010             DELIMITED BY SIZE     INTO YPCWS001-RIGA
+R20010     END-STRING
+R20010     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000*
+R20000     MOVE    SPACES     TO        YPCWS001-RIGA
+R20000     IF WS-RICO-MISMATCH-SI
+R20000        MOVE 'ESITO RICONCILIAZIONE: DISCORDANZE RILEVATE !!'
+R20000                                TO YPCWS001-RIGA
+R20000     ELSE
+R20000        MOVE 'ESITO RICONCILIAZIONE: QUADRATURA OK'
+R20000                                TO YPCWS001-RIGA
+R20000     END-IF
+R20000     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20000     .
+R20000 F-STMP-RIGH-T14.
+R20000     EXIT.
+      *================================================================*
+R20003 STMP-RIGH-T15.
+R20003*
+R20003     MOVE    SPACES     TO        YPCWS001-RIGA
+R20003     STRING  '*** TABELLA CAUSALI SMAC SATURA: ELEMENTI NON '
+R20003             'CARICATI (OLTRE I 400 PREVISTI) ____:'
+R20003             ETR-TABE-SMAC-ECCED
+R20003     DELIMITED BY SIZE          INTO YPCWS001-RIGA
+R20003     END-STRING
+R20003     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20003     .
+R20003 F-STMP-RIGH-T15.
+R20003     EXIT.
+      *================================================================*
+R20008 STMP-RIGH-T16.
+R20008*
+R20008     MOVE    SPACES     TO        YPCWS001-RIGA
+R20008     STRING  'TOTALE RECORDS FILE FCSV:           '
+R20008             ETR-CONT-FCSV
+R20008             DELIMITED BY SIZE
+R20008             INTO YPCWS001-RIGA
+R20008     END-STRING
+R20008     PERFORM SCRIVI-ST  THRU      EX-SCRIVI-ST
+R20008     .
+R20008 F-STMP-RIGH-T16.
+R20008     EXIT.
+      *================================================================*
 TK1274 STMP-RIGH-T13.
       *
            MOVE    SPACES     TO        YPCWS001-RIGA
@@ -4230,6 +5243,10 @@ TK1274 F-STMP-RIGH-T13.
       *================================================================
        CLOSE-FILE.
       *
+R20006*--* Appende a YPOERRO il riepilogo dei conteggi per codice scarto
+R20006*    prima di chiudere il file
+R20006     PERFORM SCRIVI-COD-SCARTO-YPOE THRU F-SCRIVI-COD-SCARTO-YPOE
+R20006*
            CLOSE IPAYMENT
 FIANNH           OPECONTB
                  OPECONT
@@ -4238,14 +5255,34 @@ R14316           OUTDCD
                  OUSCARTI
 R05818           OUTFXML
 R11422           OUTFXM2
+R20008           OUTFCSV
                  YYDTABE
                  YPOERRO
                  ST
 R12019           BILLCCB
+R20001           YPODUPK
+R20002           YPOCKPT
                  .
+R20002*--* Se IPAYMENT e' stato letto fino a fine file l'elaborazione
+R20002*    e' arrivata in fondo senza interruzioni: azzera il
+R20002*    checkpoint cosi' la prossima esecuzione riparte da zero
+R20002     IF WS-EOF-IPAYMENT = 1
+R20002        PERFORM AZZERA-CKPT          THRU F-AZZERA-CKPT
+R20002     END-IF
+           .
        F-CLOSE-FILE.
            EXIT.
       *==============================================================*
+R20002 AZZERA-CKPT.
+R20002*
+R20002     OPEN OUTPUT YPOCKPT
+R20002     IF CKPT-NORMAL
+R20002        CLOSE YPOCKPT
+R20002     END-IF
+R20002     .
+R20002 F-AZZERA-CKPT.
+R20002     EXIT.
+      *==============================================================*
        IMPO-ORA.
       *
            MOVE   SPACES                    TO WS-ORA-DAY-2
@@ -4537,8 +5574,12 @@ R12019           BILLCCB
       *--* Imposta area x messaggio errori via mail
            MOVE 'Key doppia su tabella DB2 YPTBPGPF-'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005     MOVE 'DUP1'       TO WS-AREA-APPO-YPOE-COD
            .
       *
+R20001*--* Traccia lo scarto su file dedicato YPODUPK
+R20001     PERFORM SCRIVI-YPODUPK         THRU F-SCRIVI-YPODUPK
+           .
        F-IMPO-ERRO-X-DUP-KEY.
            EXIT.
       *================================================================*
@@ -4576,6 +5617,7 @@ R11422 IMPO-ERRO-X-DUP-KEY-FAS2.
       *--* Imposta area x messaggio errori via mail
            MOVE 'Key doppia su tabella DB2 YPTBFAS2-'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005     MOVE 'DUP2'       TO WS-AREA-APPO-YPOE-COD
            .
       *
 R11422 F-IMPO-ERRO-X-DUP-KEY-FAS2.
@@ -4855,6 +5897,7 @@ DBG==>*    DISPLAY 'Z3CLUI99-FLAG-TIPO-BLOC('Z3CLUI99-FLAG-TIPO-BLOC')'
       *--* Imposta area x messaggio errori via mail
               MOVE 'Errore generico routine Z3BCUI99   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005        MOVE 'UI91'       TO WS-AREA-APPO-YPOE-COD
               GO TO F-CHIAMA-Z3BCUI99
            END-IF.
            IF Z3CLUI99-FLAG-TIPO-BLOC NOT = 'D'
@@ -4876,6 +5919,7 @@ DBG==>*    DISPLAY 'Z3CLUI99-FLAG-TIPO-BLOC('Z3CLUI99-FLAG-TIPO-BLOC')'
       *--* Imposta area x messaggio errori via mail
                MOVE 'Carta non attiva                   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005         MOVE 'CNA1'       TO WS-AREA-APPO-YPOE-COD
             END-IF
             .
            IF Z3CLUI99-FLAG-TIPO-BLOC = 'D'
@@ -4898,6 +5942,7 @@ DBG==>*    DISPLAY 'Z3CLUI99-FLAG-TIPO-BLOC('Z3CLUI99-FLAG-TIPO-BLOC')'
       *--* Imposta area x messaggio errori via mail
                MOVE 'Carta non attiva                   -'
                                             TO WS-AREA-APPO-YPOE-DESC
+R20005         MOVE 'CNA1'       TO WS-AREA-APPO-YPOE-COD
             END-IF
             .
 R15420 F-CHIAMA-Z3BCUI99.
@@ -5303,6 +6348,47 @@ R11422 CHIAMA-ANAGRAFE-D.
 R11422 EX-CHIAMA-ANAGRAFE-D.
            EXIT.
       *================================================================*
+R20004 CARICA-GEP-MCC.
+R20004*
+R20004     INITIALIZE                    HV-TABE
+R20004     MOVE 'GEP'                 TO HV-TABE-KNAMTB1
+R20004     MOVE 'MCC'                 TO HV-TABE-KVARTB1(1:3)
+R20004*
+R20004     EXEC SQL SELECT DATI
+R20004          INTO :HV-TABE-DATI
+R20004          FROM XYTBTABE
+R20004     WHERE KNAMTB1 = :HV-TABE-KNAMTB1 AND
+R20004           KVARTB1 = :HV-TABE-KVARTB1
+R20004     END-EXEC
+R20004     .
+R20004*
+R20004     MOVE SQLCODE                  TO W100-APPO-SQLCODE
+R20004     EVALUATE SQLCODE
+R20004      WHEN +0
+R20004             MOVE HV-TABE-DATI-A      TO YPCRTMCC-DATI
+R20004             MOVE TMCC-MCC-PEDAGGI    TO WS-MCC-PEDAGGI
+R20004             MOVE TMCC-MCC-CSD        TO WS-MCC-CSD
+R20004             MOVE TMCC-MCC-ATM        TO WS-MCC-ATM
+R20004      WHEN +100
+R20004*--* Elemento GEP/MCC non censito: restano i valori di default
+R20004             CONTINUE
+R20004      WHEN OTHER
+R20004        MOVE SPACES                      TO YPCWS001-RIGA
+R20004        MOVE SPACES                      TO YP-MSGERR
+R20004        STRING
+R20004            'ERRORE read TABELLA xytbtabe SQLCODE: '
+R20004            W100-APPO-SQLCODE ' riga =>'
+R20004        DELIMITED BY SIZE              INTO YP-MSGERR-1
+R20004        END-STRING
+R20004        MOVE HV-TABE                     TO YP-MSGERR-2
+R20004*
+R20004        PERFORM GEST-ERRO-SU-TRE-RIGH
+R20004           THRU F-GEST-ERRO-SU-TRE-RIGH
+R20004     END-EVALUATE
+R20004     .
+R20004 F-CARICA-GEP-MCC.
+R20004     EXIT.
+      *================================================================*
 TK1274 CONTROLLA-GEP-FPR.
       *
            SET TROVATO-SU-FPR-NO  TO TRUE
